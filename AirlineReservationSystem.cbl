@@ -6,7 +6,12 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT flight-schedule ASSIGN TO 'flight-schedule.dat'.
-    SELECT bookings ASSIGN TO 'bookings.dat'.
+    SELECT flight-schedule-updated ASSIGN TO 'flight-schedule-updated.dat'.
+    SELECT booking-requests ASSIGN TO 'booking-requests.dat'.
+    SELECT bookings ASSIGN TO 'bookings.dat'
+        FILE STATUS IS WS-BOOKINGS-STATUS.
+    SELECT waitlist ASSIGN TO 'waitlist.dat'
+        FILE STATUS IS WS-WAITLIST-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -16,27 +21,155 @@ FD flight-schedule.
     05 DEPARTURE-DATE     PIC 9(8).
     05 AVAILABLE-SEATS    PIC 9(4).
 
+FD flight-schedule-updated.
+01 FLIGHT-SCHEDULE-UPDATED-RECORD.
+    05 FSU-FLIGHT-NUMBER      PIC X(6).
+    05 FSU-DEPARTURE-DATE     PIC 9(8).
+    05 FSU-AVAILABLE-SEATS    PIC 9(4).
+
+FD booking-requests.
+01 BOOKING-REQUEST-RECORD.
+    05 BQ-REQUEST-TYPE        PIC X(6).
+    05 BQ-FLIGHT-NUMBER       PIC X(6).
+    05 BQ-DEPARTURE-DATE      PIC 9(8).
+    05 BQ-CUSTOMER-ID         PIC X(10).
+    05 BQ-SEATS-REQUESTED     PIC 9(4).
+
 FD bookings.
 01 BOOKING-RECORD.
     05 BR-FLIGHT-NUMBER   PIC X(6).
     05 BR-DEPARTURE-DATE  PIC 9(8).
     05 BR-CUSTOMER-ID     PIC X(10).
     05 BR-SEATS-BOOKED    PIC 9(4).
+    05 BR-ACTIVE          PIC X.
+
+FD waitlist.
+01 WAITLIST-RECORD.
+    05 WL-FLIGHT-NUMBER       PIC X(6).
+    05 WL-DEPARTURE-DATE      PIC 9(8).
+    05 WL-CUSTOMER-ID         PIC X(10).
+    05 WL-SEATS-REQUESTED     PIC 9(4).
+    05 WL-REQUEST-TIMESTAMP   PIC 9(14).
 
 WORKING-STORAGE SECTION.
+01 WS-END-OF-FILE          PIC X VALUE 'N'.
+    88 EOF                 VALUE 'Y'.
+    88 NOT-EOF             VALUE 'N'.
+
+01 WS-BOOKINGS-STATUS      PIC XX.
+01 WS-WAITLIST-STATUS      PIC XX.
+01 WS-TIMESTAMP-DATE       PIC 9(8).
+01 WS-TIMESTAMP-TIME       PIC 9(8).
+
+01 WS-RUN-MODE             PIC X VALUE 'B'.
+    88 BATCH-MODE          VALUE 'B'.
+    88 INTERACTIVE-MODE    VALUE 'I'.
+
 01 WS-BOOKING-DETAILS.
     05 WS-BR-FLIGHT-NUMBER  PIC X(6).
     05 WS-BR-DEPARTURE-DATE PIC 9(8).
     05 WS-BR-CUSTOMER-ID    PIC X(10).
     05 WS-BR-SEATS-BOOKED   PIC 9(4).
-01 WS-END-OF-FILE          PIC X VALUE 'N'.
-    88 EOF                 VALUE 'Y'.
-    88 NOT-EOF             VALUE 'N'.
+
+01 WS-FLIGHT-COUNT         PIC 9(4) VALUE 0.
+01 FLIGHT-TABLE.
+    05 FLIGHT-ENTRY OCCURS 200 TIMES INDEXED BY FLIGHT-IDX.
+        10 FT-FLIGHT-NUMBER    PIC X(6).
+        10 FT-DEPARTURE-DATE   PIC 9(8).
+        10 FT-AVAILABLE-SEATS  PIC 9(4).
+01 WS-FLIGHT-FOUND         PIC X VALUE 'N'.
+    88 FLIGHT-FOUND        VALUE 'Y'.
+
+01 WS-BOOKING-COUNT        PIC 9(4) VALUE 0.
+01 BOOKING-TABLE.
+    05 BOOKING-ENTRY OCCURS 500 TIMES INDEXED BY BOOKING-IDX.
+        10 BT-FLIGHT-NUMBER    PIC X(6).
+        10 BT-DEPARTURE-DATE   PIC 9(8).
+        10 BT-CUSTOMER-ID      PIC X(10).
+        10 BT-SEATS-BOOKED     PIC 9(4).
+        10 BT-ACTIVE           PIC X VALUE 'Y'.
+            88 BOOKING-ACTIVE  VALUE 'Y'.
+01 WS-BOOKING-FOUND        PIC X VALUE 'N'.
+    88 BOOKING-FOUND       VALUE 'Y'.
+
+01 WS-WAITLIST-COUNT       PIC 9(4) VALUE 0.
+01 WAITLIST-TABLE.
+    05 WAITLIST-ENTRY OCCURS 300 TIMES INDEXED BY WAIT-IDX.
+        10 WT-FLIGHT-NUMBER      PIC X(6).
+        10 WT-DEPARTURE-DATE     PIC 9(8).
+        10 WT-CUSTOMER-ID        PIC X(10).
+        10 WT-SEATS-REQUESTED    PIC 9(4).
+        10 WT-REQUEST-TIMESTAMP  PIC 9(14).
+        10 WT-CONFIRMED          PIC X VALUE 'N'.
+            88 WAITLIST-CONFIRMED VALUE 'Y'.
 
 PROCEDURE DIVISION.
 BEGIN.
+    DISPLAY "Enter Run Mode (B=Batch, I=Interactive): "
+    ACCEPT WS-RUN-MODE
     OPEN INPUT flight-schedule
-        OUTPUT bookings
+         OUTPUT flight-schedule-updated
+    PERFORM LOAD-FLIGHT-SCHEDULE
+    PERFORM LOAD-EXISTING-BOOKINGS
+    IF INTERACTIVE-MODE
+        OPEN EXTEND bookings
+        PERFORM LOAD-WAITLIST
+        OPEN OUTPUT waitlist
+        PERFORM INTERACTIVE-BOOKING
+        PERFORM WRITE-PENDING-WAITLIST
+        CLOSE bookings waitlist
+    ELSE
+        OPEN INPUT booking-requests
+        OPEN EXTEND bookings
+        PERFORM LOAD-WAITLIST
+        OPEN OUTPUT waitlist
+        READ booking-requests AT END SET EOF TO TRUE END-READ
+        PERFORM UNTIL EOF
+            EVALUATE BQ-REQUEST-TYPE
+                WHEN 'BOOK'
+                    PERFORM PROCESS-BOOKING-REQUEST
+                WHEN 'CANCEL'
+                    PERFORM PROCESS-CANCELLATION-REQUEST
+                WHEN OTHER
+                    DISPLAY "Unknown request type: " BQ-REQUEST-TYPE
+            END-EVALUATE
+            READ booking-requests AT END SET EOF TO TRUE END-READ
+        END-PERFORM
+        PERFORM WRITE-PENDING-WAITLIST
+        CLOSE booking-requests waitlist bookings
+    END-IF
+    PERFORM WRITE-UPDATED-FLIGHT-SCHEDULE
+    CLOSE flight-schedule flight-schedule-updated
+    STOP RUN.
+
+LOAD-FLIGHT-SCHEDULE.
+    READ flight-schedule INTO FLIGHT-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF WS-FLIGHT-COUNT < 200
+            ADD 1 TO WS-FLIGHT-COUNT
+            MOVE FLIGHT-NUMBER TO FT-FLIGHT-NUMBER(WS-FLIGHT-COUNT)
+            MOVE DEPARTURE-DATE TO FT-DEPARTURE-DATE(WS-FLIGHT-COUNT)
+            MOVE AVAILABLE-SEATS TO FT-AVAILABLE-SEATS(WS-FLIGHT-COUNT)
+        ELSE
+            DISPLAY "Flight table full - discarding " FLIGHT-NUMBER
+        END-IF
+        READ flight-schedule INTO FLIGHT-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+LOAD-EXISTING-BOOKINGS.
+    OPEN INPUT bookings
+    IF WS-BOOKINGS-STATUS = '00'
+        READ bookings INTO BOOKING-RECORD AT END SET EOF TO TRUE END-READ
+        PERFORM UNTIL EOF
+            PERFORM APPLY-BOOKING-LOG-ENTRY
+            READ bookings INTO BOOKING-RECORD AT END SET EOF TO TRUE END-READ
+        END-PERFORM
+        CLOSE bookings
+        MOVE 'N' TO WS-END-OF-FILE
+    END-IF.
+
+INTERACTIVE-BOOKING.
     DISPLAY "Enter Flight Number: "
     ACCEPT WS-BR-FLIGHT-NUMBER
     DISPLAY "Enter Departure Date (YYYYMMDD): "
@@ -45,26 +178,169 @@ BEGIN.
     ACCEPT WS-BR-CUSTOMER-ID
     DISPLAY "Enter Seats to Book: "
     ACCEPT WS-BR-SEATS-BOOKED
-
-    PERFORM FIND-FLIGHT
-    PERFORM BOOK-SEAT
-    CLOSE flight-schedule bookings
-    STOP RUN.
+    MOVE WS-BR-FLIGHT-NUMBER TO BQ-FLIGHT-NUMBER
+    MOVE WS-BR-DEPARTURE-DATE TO BQ-DEPARTURE-DATE
+    MOVE WS-BR-CUSTOMER-ID TO BQ-CUSTOMER-ID
+    MOVE WS-BR-SEATS-BOOKED TO BQ-SEATS-REQUESTED
+    PERFORM PROCESS-BOOKING-REQUEST.
 
 FIND-FLIGHT.
-    READ flight-schedule INTO FLIGHT-RECORD AT END SET EOF TO TRUE.
-    PERFORM UNTIL EOF OR (FLIGHT-NUMBER = WS-BR-FLIGHT-NUMBER AND DEPARTURE-DATE = WS-BR-DEPARTURE-DATE)
-        READ flight-schedule INTO FLIGHT-RECORD AT END SET EOF TO TRUE.
+    MOVE 'N' TO WS-FLIGHT-FOUND
+    PERFORM VARYING FLIGHT-IDX FROM 1 BY 1 UNTIL FLIGHT-IDX > WS-FLIGHT-COUNT
+        IF FT-FLIGHT-NUMBER(FLIGHT-IDX) = BQ-FLIGHT-NUMBER
+                AND FT-DEPARTURE-DATE(FLIGHT-IDX) = BQ-DEPARTURE-DATE
+            MOVE 'Y' TO WS-FLIGHT-FOUND
+            EXIT PERFORM
+        END-IF
     END-PERFORM.
 
-BOOK-SEAT.
-    IF AVAILABLE-SEATS >= WS-BR-SEATS-BOOKED
-        SUBTRACT WS-BR-SEATS-BOOKED FROM AVAILABLE-SEATS
-        MOVE FLIGHT-NUMBER TO BR-FLIGHT-NUMBER
-        MOVE DEPARTURE-DATE TO BR-DEPARTURE-DATE
-        MOVE WS-BR-CUSTOMER-ID TO BR-CUSTOMER-ID
-        MOVE WS-BR-SEATS-BOOKED TO BR-SEATS-BOOKED
+PROCESS-BOOKING-REQUEST.
+    PERFORM FIND-FLIGHT
+    IF FLIGHT-FOUND AND FT-AVAILABLE-SEATS(FLIGHT-IDX) >= BQ-SEATS-REQUESTED
+        SUBTRACT BQ-SEATS-REQUESTED FROM FT-AVAILABLE-SEATS(FLIGHT-IDX)
+        MOVE BQ-FLIGHT-NUMBER TO BR-FLIGHT-NUMBER
+        MOVE BQ-DEPARTURE-DATE TO BR-DEPARTURE-DATE
+        MOVE BQ-CUSTOMER-ID TO BR-CUSTOMER-ID
+        MOVE BQ-SEATS-REQUESTED TO BR-SEATS-BOOKED
+        MOVE 'Y' TO BR-ACTIVE
         WRITE BOOKING-RECORD
-        DISPLAY "Booking Confirmed"
+        PERFORM APPLY-BOOKING-LOG-ENTRY
+        DISPLAY "Booking confirmed for " BQ-CUSTOMER-ID
+    ELSE
+        PERFORM ADD-TO-WAITLIST
+    END-IF.
+
+APPLY-BOOKING-LOG-ENTRY.
+    MOVE 'N' TO WS-BOOKING-FOUND
+    PERFORM VARYING BOOKING-IDX FROM 1 BY 1 UNTIL BOOKING-IDX > WS-BOOKING-COUNT
+        IF BT-FLIGHT-NUMBER(BOOKING-IDX) = BR-FLIGHT-NUMBER
+                AND BT-DEPARTURE-DATE(BOOKING-IDX) = BR-DEPARTURE-DATE
+                AND BT-CUSTOMER-ID(BOOKING-IDX) = BR-CUSTOMER-ID
+            MOVE BR-SEATS-BOOKED TO BT-SEATS-BOOKED(BOOKING-IDX)
+            MOVE BR-ACTIVE TO BT-ACTIVE(BOOKING-IDX)
+            MOVE 'Y' TO WS-BOOKING-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF NOT BOOKING-FOUND
+        IF WS-BOOKING-COUNT < 500
+            ADD 1 TO WS-BOOKING-COUNT
+            MOVE BR-FLIGHT-NUMBER TO BT-FLIGHT-NUMBER(WS-BOOKING-COUNT)
+            MOVE BR-DEPARTURE-DATE TO BT-DEPARTURE-DATE(WS-BOOKING-COUNT)
+            MOVE BR-CUSTOMER-ID TO BT-CUSTOMER-ID(WS-BOOKING-COUNT)
+            MOVE BR-SEATS-BOOKED TO BT-SEATS-BOOKED(WS-BOOKING-COUNT)
+            MOVE BR-ACTIVE TO BT-ACTIVE(WS-BOOKING-COUNT)
+        ELSE
+            DISPLAY "Booking table full - discarding record for "
+                BR-CUSTOMER-ID
+        END-IF
+    END-IF.
+
+ADD-TO-WAITLIST.
+    IF WS-WAITLIST-COUNT < 300
+        ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+        ACCEPT WS-TIMESTAMP-TIME FROM TIME
+        ADD 1 TO WS-WAITLIST-COUNT
+        MOVE BQ-FLIGHT-NUMBER TO WT-FLIGHT-NUMBER(WS-WAITLIST-COUNT)
+        MOVE BQ-DEPARTURE-DATE TO WT-DEPARTURE-DATE(WS-WAITLIST-COUNT)
+        MOVE BQ-CUSTOMER-ID TO WT-CUSTOMER-ID(WS-WAITLIST-COUNT)
+        MOVE BQ-SEATS-REQUESTED TO WT-SEATS-REQUESTED(WS-WAITLIST-COUNT)
+        COMPUTE WT-REQUEST-TIMESTAMP(WS-WAITLIST-COUNT) =
+            WS-TIMESTAMP-DATE * 1000000 + WS-TIMESTAMP-TIME / 100
+        MOVE 'N' TO WT-CONFIRMED(WS-WAITLIST-COUNT)
+        DISPLAY "Added to waitlist: " BQ-CUSTOMER-ID
     ELSE
-        DISPLAY "Not enough seats available".
+        DISPLAY "Waitlist table full - discarding request for "
+            BQ-CUSTOMER-ID
+    END-IF.
+
+PROCESS-CANCELLATION-REQUEST.
+    MOVE 'N' TO WS-BOOKING-FOUND
+    PERFORM VARYING BOOKING-IDX FROM 1 BY 1 UNTIL BOOKING-IDX > WS-BOOKING-COUNT
+        IF BT-FLIGHT-NUMBER(BOOKING-IDX) = BQ-FLIGHT-NUMBER
+                AND BT-DEPARTURE-DATE(BOOKING-IDX) = BQ-DEPARTURE-DATE
+                AND BT-CUSTOMER-ID(BOOKING-IDX) = BQ-CUSTOMER-ID
+                AND BOOKING-ACTIVE(BOOKING-IDX)
+            MOVE 'N' TO BT-ACTIVE(BOOKING-IDX)
+            MOVE 'Y' TO WS-BOOKING-FOUND
+            MOVE BT-FLIGHT-NUMBER(BOOKING-IDX) TO BR-FLIGHT-NUMBER
+            MOVE BT-DEPARTURE-DATE(BOOKING-IDX) TO BR-DEPARTURE-DATE
+            MOVE BT-CUSTOMER-ID(BOOKING-IDX) TO BR-CUSTOMER-ID
+            MOVE BT-SEATS-BOOKED(BOOKING-IDX) TO BR-SEATS-BOOKED
+            MOVE 'N' TO BR-ACTIVE
+            WRITE BOOKING-RECORD
+            PERFORM FIND-FLIGHT
+            IF FLIGHT-FOUND
+                ADD BT-SEATS-BOOKED(BOOKING-IDX) TO FT-AVAILABLE-SEATS(FLIGHT-IDX)
+                PERFORM AUTO-CONFIRM-WAITLIST-FOR-FLIGHT
+            END-IF
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF BOOKING-FOUND
+        DISPLAY "Booking cancelled for " BQ-CUSTOMER-ID
+    ELSE
+        DISPLAY "No matching active booking found for " BQ-CUSTOMER-ID
+    END-IF.
+
+AUTO-CONFIRM-WAITLIST-FOR-FLIGHT.
+    PERFORM VARYING WAIT-IDX FROM 1 BY 1 UNTIL WAIT-IDX > WS-WAITLIST-COUNT
+        IF NOT WAITLIST-CONFIRMED(WAIT-IDX)
+                AND WT-FLIGHT-NUMBER(WAIT-IDX) = BQ-FLIGHT-NUMBER
+                AND WT-DEPARTURE-DATE(WAIT-IDX) = BQ-DEPARTURE-DATE
+                AND FT-AVAILABLE-SEATS(FLIGHT-IDX) >= WT-SEATS-REQUESTED(WAIT-IDX)
+            SUBTRACT WT-SEATS-REQUESTED(WAIT-IDX) FROM FT-AVAILABLE-SEATS(FLIGHT-IDX)
+            MOVE WT-FLIGHT-NUMBER(WAIT-IDX) TO BR-FLIGHT-NUMBER
+            MOVE WT-DEPARTURE-DATE(WAIT-IDX) TO BR-DEPARTURE-DATE
+            MOVE WT-CUSTOMER-ID(WAIT-IDX) TO BR-CUSTOMER-ID
+            MOVE WT-SEATS-REQUESTED(WAIT-IDX) TO BR-SEATS-BOOKED
+            MOVE 'Y' TO BR-ACTIVE
+            WRITE BOOKING-RECORD
+            PERFORM APPLY-BOOKING-LOG-ENTRY
+            MOVE 'Y' TO WT-CONFIRMED(WAIT-IDX)
+            DISPLAY "Waitlisted booking auto-confirmed for " WT-CUSTOMER-ID(WAIT-IDX)
+        END-IF
+    END-PERFORM.
+
+LOAD-WAITLIST.
+    OPEN INPUT waitlist
+    IF WS-WAITLIST-STATUS = '00'
+        READ waitlist INTO WAITLIST-RECORD AT END SET EOF TO TRUE END-READ
+        PERFORM UNTIL EOF
+            IF WS-WAITLIST-COUNT < 300
+                ADD 1 TO WS-WAITLIST-COUNT
+                MOVE WL-FLIGHT-NUMBER TO WT-FLIGHT-NUMBER(WS-WAITLIST-COUNT)
+                MOVE WL-DEPARTURE-DATE TO WT-DEPARTURE-DATE(WS-WAITLIST-COUNT)
+                MOVE WL-CUSTOMER-ID TO WT-CUSTOMER-ID(WS-WAITLIST-COUNT)
+                MOVE WL-SEATS-REQUESTED TO WT-SEATS-REQUESTED(WS-WAITLIST-COUNT)
+                MOVE WL-REQUEST-TIMESTAMP TO WT-REQUEST-TIMESTAMP(WS-WAITLIST-COUNT)
+                MOVE 'N' TO WT-CONFIRMED(WS-WAITLIST-COUNT)
+            ELSE
+                DISPLAY "Waitlist table full - discarding carried-over request for "
+                    WL-CUSTOMER-ID
+            END-IF
+            READ waitlist INTO WAITLIST-RECORD AT END SET EOF TO TRUE END-READ
+        END-PERFORM
+        CLOSE waitlist
+        MOVE 'N' TO WS-END-OF-FILE
+    END-IF.
+
+WRITE-PENDING-WAITLIST.
+    PERFORM VARYING WAIT-IDX FROM 1 BY 1 UNTIL WAIT-IDX > WS-WAITLIST-COUNT
+        IF NOT WAITLIST-CONFIRMED(WAIT-IDX)
+            MOVE WT-FLIGHT-NUMBER(WAIT-IDX) TO WL-FLIGHT-NUMBER
+            MOVE WT-DEPARTURE-DATE(WAIT-IDX) TO WL-DEPARTURE-DATE
+            MOVE WT-CUSTOMER-ID(WAIT-IDX) TO WL-CUSTOMER-ID
+            MOVE WT-SEATS-REQUESTED(WAIT-IDX) TO WL-SEATS-REQUESTED
+            MOVE WT-REQUEST-TIMESTAMP(WAIT-IDX) TO WL-REQUEST-TIMESTAMP
+            WRITE WAITLIST-RECORD
+        END-IF
+    END-PERFORM.
+
+WRITE-UPDATED-FLIGHT-SCHEDULE.
+    PERFORM VARYING FLIGHT-IDX FROM 1 BY 1 UNTIL FLIGHT-IDX > WS-FLIGHT-COUNT
+        MOVE FT-FLIGHT-NUMBER(FLIGHT-IDX) TO FSU-FLIGHT-NUMBER
+        MOVE FT-DEPARTURE-DATE(FLIGHT-IDX) TO FSU-DEPARTURE-DATE
+        MOVE FT-AVAILABLE-SEATS(FLIGHT-IDX) TO FSU-AVAILABLE-SEATS
+        WRITE FLIGHT-SCHEDULE-UPDATED-RECORD
+    END-PERFORM.
