@@ -7,7 +7,9 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT product-details ASSIGN TO 'product-details.dat'.
     SELECT sales-data ASSIGN TO 'sales-data.dat'.
+    SELECT competitor-pricing ASSIGN TO 'competitor-pricing.dat'.
     SELECT pricing-recommendations ASSIGN TO 'pricing-recommendations.dat'.
+    SELECT price-change-history ASSIGN TO 'price-change-history.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,51 +19,180 @@ FD product-details.
     05 CURRENT-PRICE     PIC 9(5)V99.
     05 TARGET-STOCK      PIC 9(5).
     05 CURRENT-STOCK     PIC 9(5).
+    05 MIN-PRICE         PIC 9(5)V99.
+    05 MAX-PRICE         PIC 9(5)V99.
 
 FD sales-data.
 01 SALES-RECORD.
     05 SR-PRODUCT-ID     PIC X(10).
     05 UNITS-SOLD        PIC 9(5).
 
+FD competitor-pricing.
+01 COMPETITOR-RECORD.
+    05 CP-PRODUCT-ID         PIC X(10).
+    05 CP-COMPETITOR-PRICE   PIC 9(5)V99.
+
 FD pricing-recommendations.
 01 RECOMMENDATION-RECORD.
     05 RR-PRODUCT-ID     PIC X(10).
     05 RR-NEW-PRICE      PIC 9(5)V99.
 
-WORKING-STORAGE SECTION.
-01 SALES-SUMMARY.
-    05 SS-PRODUCT-ID     PIC X(10).
-    05 TOTAL-UNITS-SOLD  PIC 9(5) VALUE 0.
+FD price-change-history.
+01 PRICE-CHANGE-RECORD.
+    05 PH-PRODUCT-ID      PIC X(10).
+    05 PH-OLD-PRICE       PIC 9(5)V99.
+    05 PH-NEW-PRICE       PIC 9(5)V99.
+    05 PH-CHANGE-DATE     PIC 9(8).
+    05 PH-REASON          PIC X(30).
 
+WORKING-STORAGE SECTION.
+01 WS-CURRENT-DATE         PIC 9(8).
 01 PRICE-ADJUSTMENT-FACTOR PIC V9(2) VALUE 0.05.
+01 COMPETITOR-UNDERCUT     PIC V9(2) VALUE 0.01.
 01 WS-END-OF-FILE          PIC X VALUE 'N'.
     88 EOF                 VALUE 'Y'.
     88 NOT-EOF             VALUE 'N'.
 
+01 WS-SALES-TOTAL-COUNT    PIC 9(5) VALUE 0.
+01 SALES-TOTAL-TABLE.
+    05 SALES-TOTAL-ENTRY OCCURS 1000 TIMES INDEXED BY SALES-IDX.
+        10 ST-PRODUCT-ID       PIC X(10).
+        10 ST-TOTAL-UNITS      PIC 9(6).
+01 WS-SALES-FOUND          PIC X VALUE 'N'.
+    88 SALES-FOUND         VALUE 'Y'.
+01 WS-UNITS-SOLD           PIC 9(6).
+
+01 WS-COMPETITOR-COUNT     PIC 9(5) VALUE 0.
+01 COMPETITOR-TABLE.
+    05 COMPETITOR-ENTRY OCCURS 1000 TIMES INDEXED BY COMP-IDX.
+        10 CT-PRODUCT-ID          PIC X(10).
+        10 CT-COMPETITOR-PRICE    PIC 9(5)V99.
+01 WS-COMPETITOR-FOUND     PIC X VALUE 'N'.
+    88 COMPETITOR-FOUND    VALUE 'Y'.
+
+01 WS-NEW-PRICE            PIC 9(5)V99.
+01 WS-PRICE-CHANGED        PIC X VALUE 'N'.
+    88 PRICE-CHANGED       VALUE 'Y'.
+01 WS-CHANGE-REASON        PIC X(30).
+
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT product-details sales-data
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    OPEN INPUT product-details sales-data competitor-pricing
         OUTPUT pricing-recommendations
+    OPEN EXTEND price-change-history
+    PERFORM LOAD-SALES-DATA
+    PERFORM LOAD-COMPETITOR-PRICING
+    READ product-details INTO PRODUCT-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ product-details INTO PRODUCT-RECORD AT END SET EOF TO TRUE
-        PERFORM PROCESS-SALES-FOR-PRODUCT
         PERFORM CALCULATE-RECOMMENDATION
+        READ product-details INTO PRODUCT-RECORD AT END SET EOF TO TRUE END-READ
     END-PERFORM
-    CLOSE product-details sales-data pricing-recommendations
+    CLOSE product-details sales-data competitor-pricing
+        pricing-recommendations price-change-history
     STOP RUN.
 
-PROCESS-SALES-FOR-PRODUCT.
+LOAD-SALES-DATA.
+    READ sales-data INTO SALES-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ sales-data INTO SALES-RECORD AT END SET EOF TO TRUE
-        IF SR-PRODUCT-ID = PRODUCT-ID
-            ADD UNITS-SOLD TO TOTAL-UNITS-SOLD
+        PERFORM TALLY-SALES-RECORD
+        READ sales-data INTO SALES-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+TALLY-SALES-RECORD.
+    MOVE 'N' TO WS-SALES-FOUND
+    PERFORM VARYING SALES-IDX FROM 1 BY 1 UNTIL SALES-IDX > WS-SALES-TOTAL-COUNT
+        IF ST-PRODUCT-ID(SALES-IDX) = SR-PRODUCT-ID
+            ADD UNITS-SOLD TO ST-TOTAL-UNITS(SALES-IDX)
+            MOVE 'Y' TO WS-SALES-FOUND
+        END-IF
+    END-PERFORM
+    IF NOT SALES-FOUND
+        IF WS-SALES-TOTAL-COUNT < 1000
+            ADD 1 TO WS-SALES-TOTAL-COUNT
+            MOVE SR-PRODUCT-ID TO ST-PRODUCT-ID(WS-SALES-TOTAL-COUNT)
+            MOVE UNITS-SOLD TO ST-TOTAL-UNITS(WS-SALES-TOTAL-COUNT)
+        ELSE
+            DISPLAY "Sales total table full - discarding " SR-PRODUCT-ID
+        END-IF
+    END-IF.
+
+LOAD-COMPETITOR-PRICING.
+    READ competitor-pricing INTO COMPETITOR-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF WS-COMPETITOR-COUNT < 1000
+            ADD 1 TO WS-COMPETITOR-COUNT
+            MOVE CP-PRODUCT-ID TO CT-PRODUCT-ID(WS-COMPETITOR-COUNT)
+            MOVE CP-COMPETITOR-PRICE TO CT-COMPETITOR-PRICE(WS-COMPETITOR-COUNT)
+        ELSE
+            DISPLAY "Competitor price table full - discarding " CP-PRODUCT-ID
+        END-IF
+        READ competitor-pricing INTO COMPETITOR-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+FIND-SALES-TOTAL.
+    MOVE ZERO TO WS-UNITS-SOLD
+    PERFORM VARYING SALES-IDX FROM 1 BY 1 UNTIL SALES-IDX > WS-SALES-TOTAL-COUNT
+        IF ST-PRODUCT-ID(SALES-IDX) = PRODUCT-ID
+            MOVE ST-TOTAL-UNITS(SALES-IDX) TO WS-UNITS-SOLD
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+FIND-COMPETITOR-PRICE.
+    MOVE 'N' TO WS-COMPETITOR-FOUND
+    PERFORM VARYING COMP-IDX FROM 1 BY 1 UNTIL COMP-IDX > WS-COMPETITOR-COUNT
+        IF CT-PRODUCT-ID(COMP-IDX) = PRODUCT-ID
+            MOVE 'Y' TO WS-COMPETITOR-FOUND
+            EXIT PERFORM
         END-IF
     END-PERFORM.
 
 CALCULATE-RECOMMENDATION.
-    IF TOTAL-UNITS-SOLD < (TARGET-STOCK - CURRENT-STOCK) * 0.5
-        COMPUTE RR-NEW-PRICE = CURRENT-PRICE * (1 - PRICE-ADJUSTMENT-FACTOR)
+    PERFORM FIND-SALES-TOTAL
+    MOVE 'N' TO WS-PRICE-CHANGED
+    IF WS-UNITS-SOLD < (TARGET-STOCK - CURRENT-STOCK) * 0.5
+        COMPUTE WS-NEW-PRICE = CURRENT-PRICE * (1 - PRICE-ADJUSTMENT-FACTOR)
+        MOVE 'LOW DEMAND DISCOUNT' TO WS-CHANGE-REASON
+        MOVE 'Y' TO WS-PRICE-CHANGED
+    ELSE
+        IF WS-UNITS-SOLD > (TARGET-STOCK - CURRENT-STOCK)
+            COMPUTE WS-NEW-PRICE = CURRENT-PRICE * (1 + PRICE-ADJUSTMENT-FACTOR)
+            MOVE 'HIGH DEMAND INCREASE' TO WS-CHANGE-REASON
+            MOVE 'Y' TO WS-PRICE-CHANGED
+        END-IF
+    END-IF
+    IF PRICE-CHANGED
+        PERFORM APPLY-COMPETITOR-ADJUSTMENT
+        PERFORM APPLY-PRICE-GUARDRAILS
+        MOVE WS-NEW-PRICE TO RR-NEW-PRICE
+        MOVE PRODUCT-ID TO RR-PRODUCT-ID
         WRITE RECOMMENDATION-RECORD
-    ELSE IF TOTAL-UNITS-SOLD > (TARGET-STOCK - CURRENT-STOCK)
-        COMPUTE RR-NEW-PRICE = CURRENT-PRICE * (1 + PRICE-ADJUSTMENT-FACTOR)
-        WRITE RECOMMENDATION-RECORD.
+        PERFORM WRITE-PRICE-CHANGE-HISTORY
+    END-IF.
+
+APPLY-COMPETITOR-ADJUSTMENT.
+    PERFORM FIND-COMPETITOR-PRICE
+    IF COMPETITOR-FOUND AND CT-COMPETITOR-PRICE(COMP-IDX) < WS-NEW-PRICE
+        COMPUTE WS-NEW-PRICE =
+            CT-COMPETITOR-PRICE(COMP-IDX) - COMPETITOR-UNDERCUT
+        MOVE 'COMPETITOR PRICE MATCH' TO WS-CHANGE-REASON
+    END-IF.
+
+APPLY-PRICE-GUARDRAILS.
+    IF WS-NEW-PRICE < MIN-PRICE
+        MOVE MIN-PRICE TO WS-NEW-PRICE
+    END-IF
+    IF WS-NEW-PRICE > MAX-PRICE
+        MOVE MAX-PRICE TO WS-NEW-PRICE
+    END-IF.
+
+WRITE-PRICE-CHANGE-HISTORY.
+    MOVE PRODUCT-ID TO PH-PRODUCT-ID
+    MOVE CURRENT-PRICE TO PH-OLD-PRICE
+    MOVE WS-NEW-PRICE TO PH-NEW-PRICE
+    MOVE WS-CURRENT-DATE TO PH-CHANGE-DATE
+    MOVE WS-CHANGE-REASON TO PH-REASON
+    WRITE PRICE-CHANGE-RECORD.
