@@ -7,52 +7,341 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT trade-records ASSIGN TO 'trade-records.dat'.
     SELECT performance-report ASSIGN TO 'performance-report.dat'.
+    SELECT symbol-performance-report ASSIGN TO 'symbol-performance-report.dat'.
+    SELECT period-performance-report ASSIGN TO 'period-performance-report.dat'.
 
 DATA DIVISION.
 FILE SECTION.
 FD trade-records.
 01 TRADE-RECORD.
     05 TRADE-ID           PIC X(10).
+    05 TRADE-SYMBOL             PIC X(10).
+    05 TRADE-DATE         PIC 9(8).
     05 PROFIT-LOSS        PIC S9(7)V99.
 
 FD performance-report.
 01 REPORT-RECORD.
-    05 TOTAL-TRADES       PIC 9(5).
-    05 TOTAL-WINS         PIC 9(5).
-    05 TOTAL-LOSSES       PIC 9(5).
-    05 WIN-LOSS-PERCENT   PIC 99V99.
+    05 TOTAL-TRADES              PIC 9(5).
+    05 TOTAL-WINS                PIC 9(5).
+    05 TOTAL-LOSSES              PIC 9(5).
+    05 WIN-LOSS-PERCENT          PIC 99V99.
+    05 REPORT-AVG-WIN            PIC S9(7)V99.
+    05 REPORT-AVG-LOSS           PIC S9(7)V99.
+    05 REPORT-RISK-REWARD-RATIO  PIC 9(5)V99.
+
+FD symbol-performance-report.
+01 TRADE-SYMBOL-PERFORMANCE-RECORD.
+    05 SPR-TRADE-SYMBOL               PIC X(10).
+    05 SPR-TOTAL-TRADES         PIC 9(5).
+    05 SPR-TOTAL-WINS           PIC 9(5).
+    05 SPR-TOTAL-LOSSES         PIC 9(5).
+    05 SPR-WIN-LOSS-PERCENT     PIC 99V99.
+    05 SPR-AVG-WIN               PIC S9(7)V99.
+    05 SPR-AVG-LOSS              PIC S9(7)V99.
+    05 SPR-RISK-REWARD-RATIO     PIC 9(5)V99.
+
+FD period-performance-report.
+01 PERIOD-PERFORMANCE-RECORD.
+    05 PP-PERIOD-TYPE           PIC X(9).
+    05 PP-PERIOD                PIC 9(6).
+    05 PP-TOTAL-TRADES          PIC 9(5).
+    05 PP-TOTAL-WINS            PIC 9(5).
+    05 PP-TOTAL-LOSSES          PIC 9(5).
+    05 PP-WIN-LOSS-PERCENT      PIC 99V99.
+    05 PP-NET-PROFIT-LOSS       PIC S9(9)V99.
 
 WORKING-STORAGE SECTION.
 01 WS-TOTAL-TRADES       PIC 9(5) VALUE 0.
 01 WS-TOTAL-WINS         PIC 9(5) VALUE 0.
 01 WS-TOTAL-LOSSES       PIC 9(5) VALUE 0.
 01 WS-WIN-LOSS-PERCENT   PIC 99V99.
+01 WS-TOTAL-WIN-AMOUNT   PIC S9(9)V99 VALUE 0.
+01 WS-TOTAL-LOSS-AMOUNT  PIC S9(9)V99 VALUE 0.
+01 WS-AVG-WIN            PIC S9(7)V99.
+01 WS-AVG-LOSS           PIC S9(7)V99.
+01 WS-RISK-REWARD-RATIO  PIC 9(5)V99.
 01 WS-END-OF-FILE        PIC X VALUE 'N'.
     88 EOF               VALUE 'Y'.
     88 NOT-EOF           VALUE 'N'.
 
+01 WS-YEAR               PIC 9(4).
+01 WS-MONTH-DAY          PIC 9(4).
+01 WS-MONTH-NUM          PIC 9(2).
+01 WS-DAY-NUM            PIC 9(2).
+01 WS-QUARTER-NUM        PIC 9.
+01 WS-MONTH-PERIOD       PIC 9(6).
+01 WS-QUARTER-PERIOD     PIC 9(6).
+
+01 WS-TRADE-SYMBOL-COUNT       PIC 9(4) VALUE 0.
+01 TRADE-SYMBOL-TABLE.
+    05 TRADE-SYMBOL-ENTRY OCCURS 200 TIMES INDEXED BY SYM-IDX.
+        10 SY-TRADE-SYMBOL          PIC X(10).
+        10 SY-TOTAL-TRADES    PIC 9(5).
+        10 SY-TOTAL-WINS      PIC 9(5).
+        10 SY-TOTAL-LOSSES    PIC 9(5).
+        10 SY-WIN-AMOUNT      PIC S9(9)V99.
+        10 SY-LOSS-AMOUNT     PIC S9(9)V99.
+01 WS-TRADE-SYMBOL-FOUND       PIC X VALUE 'N'.
+    88 TRADE-SYMBOL-FOUND      VALUE 'Y'.
+
+01 WS-MONTH-COUNT        PIC 9(4) VALUE 0.
+01 MONTH-TABLE.
+    05 MONTH-ENTRY OCCURS 200 TIMES INDEXED BY MONTH-IDX.
+        10 MO-PERIOD          PIC 9(6).
+        10 MO-TOTAL-TRADES    PIC 9(5).
+        10 MO-TOTAL-WINS      PIC 9(5).
+        10 MO-TOTAL-LOSSES    PIC 9(5).
+        10 MO-NET-PL          PIC S9(9)V99.
+01 WS-MONTH-FOUND        PIC X VALUE 'N'.
+    88 MONTH-FOUND       VALUE 'Y'.
+
+01 WS-QUARTER-COUNT      PIC 9(4) VALUE 0.
+01 QUARTER-TABLE.
+    05 QUARTER-ENTRY OCCURS 100 TIMES INDEXED BY QTR-IDX.
+        10 QT-PERIOD           PIC 9(6).
+        10 QT-TOTAL-TRADES     PIC 9(5).
+        10 QT-TOTAL-WINS       PIC 9(5).
+        10 QT-TOTAL-LOSSES     PIC 9(5).
+        10 QT-NET-PL           PIC S9(9)V99.
+01 WS-QUARTER-FOUND      PIC X VALUE 'N'.
+    88 QUARTER-FOUND     VALUE 'Y'.
+
 PROCEDURE DIVISION.
 BEGIN.
     OPEN INPUT trade-records
-        OUTPUT performance-report
+        OUTPUT performance-report symbol-performance-report
+            period-performance-report
+    PERFORM PROCESS-TRADES
+    PERFORM WRITE-OVERALL-REPORT
+    PERFORM WRITE-TRADE-SYMBOL-REPORTS
+    PERFORM WRITE-PERIOD-REPORTS
+    CLOSE trade-records performance-report symbol-performance-report
+        period-performance-report
+    STOP RUN.
+
+PROCESS-TRADES.
+    READ trade-records INTO TRADE-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ trade-records INTO TRADE-RECORD AT END SET EOF TO TRUE
-        IF NOT EOF
-            ADD 1 TO WS-TOTAL-TRADES
-            IF PROFIT-LOSS > 0
-                ADD 1 TO WS-TOTAL-WINS
-            ELSE
-                ADD 1 TO WS-TOTAL-LOSSES
-            END-IF
+        PERFORM TALLY-OVERALL
+        PERFORM TALLY-TRADE-SYMBOL
+        PERFORM DERIVE-PERIODS
+        PERFORM TALLY-MONTH
+        PERFORM TALLY-QUARTER
+        READ trade-records INTO TRADE-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM.
+
+TALLY-OVERALL.
+    ADD 1 TO WS-TOTAL-TRADES
+    IF PROFIT-LOSS > 0
+        ADD 1 TO WS-TOTAL-WINS
+        ADD PROFIT-LOSS TO WS-TOTAL-WIN-AMOUNT
+    ELSE
+        ADD 1 TO WS-TOTAL-LOSSES
+        SUBTRACT PROFIT-LOSS FROM WS-TOTAL-LOSS-AMOUNT
+    END-IF.
+
+TALLY-TRADE-SYMBOL.
+    MOVE 'N' TO WS-TRADE-SYMBOL-FOUND
+    PERFORM VARYING SYM-IDX FROM 1 BY 1 UNTIL SYM-IDX > WS-TRADE-SYMBOL-COUNT
+        IF SY-TRADE-SYMBOL(SYM-IDX) = TRADE-SYMBOL
+            MOVE 'Y' TO WS-TRADE-SYMBOL-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF NOT TRADE-SYMBOL-FOUND
+        IF WS-TRADE-SYMBOL-COUNT < 200
+            ADD 1 TO WS-TRADE-SYMBOL-COUNT
+            MOVE WS-TRADE-SYMBOL-COUNT TO SYM-IDX
+            MOVE TRADE-SYMBOL TO SY-TRADE-SYMBOL(SYM-IDX)
+            MOVE 0 TO SY-TOTAL-TRADES(SYM-IDX)
+            MOVE 0 TO SY-TOTAL-WINS(SYM-IDX)
+            MOVE 0 TO SY-TOTAL-LOSSES(SYM-IDX)
+            MOVE 0 TO SY-WIN-AMOUNT(SYM-IDX)
+            MOVE 0 TO SY-LOSS-AMOUNT(SYM-IDX)
+            MOVE 'Y' TO WS-TRADE-SYMBOL-FOUND
+        ELSE
+            DISPLAY "Trade symbol table full - discarding " TRADE-SYMBOL
+        END-IF
+    END-IF
+    IF TRADE-SYMBOL-FOUND
+        ADD 1 TO SY-TOTAL-TRADES(SYM-IDX)
+        IF PROFIT-LOSS > 0
+            ADD 1 TO SY-TOTAL-WINS(SYM-IDX)
+            ADD PROFIT-LOSS TO SY-WIN-AMOUNT(SYM-IDX)
+        ELSE
+            ADD 1 TO SY-TOTAL-LOSSES(SYM-IDX)
+            SUBTRACT PROFIT-LOSS FROM SY-LOSS-AMOUNT(SYM-IDX)
+        END-IF
+    END-IF.
+
+DERIVE-PERIODS.
+    DIVIDE TRADE-DATE BY 10000 GIVING WS-YEAR REMAINDER WS-MONTH-DAY
+    DIVIDE WS-MONTH-DAY BY 100 GIVING WS-MONTH-NUM REMAINDER WS-DAY-NUM
+    COMPUTE WS-QUARTER-NUM = ((WS-MONTH-NUM - 1) / 3) + 1
+    COMPUTE WS-MONTH-PERIOD = (WS-YEAR * 100) + WS-MONTH-NUM
+    COMPUTE WS-QUARTER-PERIOD = (WS-YEAR * 10) + WS-QUARTER-NUM.
+
+TALLY-MONTH.
+    MOVE 'N' TO WS-MONTH-FOUND
+    PERFORM VARYING MONTH-IDX FROM 1 BY 1 UNTIL MONTH-IDX > WS-MONTH-COUNT
+        IF MO-PERIOD(MONTH-IDX) = WS-MONTH-PERIOD
+            MOVE 'Y' TO WS-MONTH-FOUND
+            EXIT PERFORM
         END-IF
     END-PERFORM
-    COMPUTE WS-WIN-LOSS-PERCENT = (WS-TOTAL-WINS / WS-TOTAL-TRADES) * 100
+    IF NOT MONTH-FOUND
+        IF WS-MONTH-COUNT < 200
+            ADD 1 TO WS-MONTH-COUNT
+            MOVE WS-MONTH-COUNT TO MONTH-IDX
+            MOVE WS-MONTH-PERIOD TO MO-PERIOD(MONTH-IDX)
+            MOVE 0 TO MO-TOTAL-TRADES(MONTH-IDX)
+            MOVE 0 TO MO-TOTAL-WINS(MONTH-IDX)
+            MOVE 0 TO MO-TOTAL-LOSSES(MONTH-IDX)
+            MOVE 0 TO MO-NET-PL(MONTH-IDX)
+            MOVE 'Y' TO WS-MONTH-FOUND
+        ELSE
+            DISPLAY "Month table full - discarding " WS-MONTH-PERIOD
+        END-IF
+    END-IF
+    IF MONTH-FOUND
+        ADD 1 TO MO-TOTAL-TRADES(MONTH-IDX)
+        ADD PROFIT-LOSS TO MO-NET-PL(MONTH-IDX)
+        IF PROFIT-LOSS > 0
+            ADD 1 TO MO-TOTAL-WINS(MONTH-IDX)
+        ELSE
+            ADD 1 TO MO-TOTAL-LOSSES(MONTH-IDX)
+        END-IF
+    END-IF.
+
+TALLY-QUARTER.
+    MOVE 'N' TO WS-QUARTER-FOUND
+    PERFORM VARYING QTR-IDX FROM 1 BY 1 UNTIL QTR-IDX > WS-QUARTER-COUNT
+        IF QT-PERIOD(QTR-IDX) = WS-QUARTER-PERIOD
+            MOVE 'Y' TO WS-QUARTER-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF NOT QUARTER-FOUND
+        IF WS-QUARTER-COUNT < 100
+            ADD 1 TO WS-QUARTER-COUNT
+            MOVE WS-QUARTER-COUNT TO QTR-IDX
+            MOVE WS-QUARTER-PERIOD TO QT-PERIOD(QTR-IDX)
+            MOVE 0 TO QT-TOTAL-TRADES(QTR-IDX)
+            MOVE 0 TO QT-TOTAL-WINS(QTR-IDX)
+            MOVE 0 TO QT-TOTAL-LOSSES(QTR-IDX)
+            MOVE 0 TO QT-NET-PL(QTR-IDX)
+            MOVE 'Y' TO WS-QUARTER-FOUND
+        ELSE
+            DISPLAY "Quarter table full - discarding " WS-QUARTER-PERIOD
+        END-IF
+    END-IF
+    IF QUARTER-FOUND
+        ADD 1 TO QT-TOTAL-TRADES(QTR-IDX)
+        ADD PROFIT-LOSS TO QT-NET-PL(QTR-IDX)
+        IF PROFIT-LOSS > 0
+            ADD 1 TO QT-TOTAL-WINS(QTR-IDX)
+        ELSE
+            ADD 1 TO QT-TOTAL-LOSSES(QTR-IDX)
+        END-IF
+    END-IF.
 
+WRITE-OVERALL-REPORT.
+    IF WS-TOTAL-TRADES > 0
+        COMPUTE WS-WIN-LOSS-PERCENT ROUNDED =
+            (WS-TOTAL-WINS / WS-TOTAL-TRADES) * 100
+    ELSE
+        MOVE 0 TO WS-WIN-LOSS-PERCENT
+    END-IF
+    IF WS-TOTAL-WINS > 0
+        COMPUTE WS-AVG-WIN ROUNDED = WS-TOTAL-WIN-AMOUNT / WS-TOTAL-WINS
+    ELSE
+        MOVE 0 TO WS-AVG-WIN
+    END-IF
+    IF WS-TOTAL-LOSSES > 0
+        COMPUTE WS-AVG-LOSS ROUNDED = WS-TOTAL-LOSS-AMOUNT / WS-TOTAL-LOSSES
+    ELSE
+        MOVE 0 TO WS-AVG-LOSS
+    END-IF
+    IF WS-AVG-LOSS > 0
+        COMPUTE WS-RISK-REWARD-RATIO ROUNDED = WS-AVG-WIN / WS-AVG-LOSS
+    ELSE
+        MOVE 0 TO WS-RISK-REWARD-RATIO
+    END-IF
     MOVE WS-TOTAL-TRADES TO TOTAL-TRADES
     MOVE WS-TOTAL-WINS TO TOTAL-WINS
     MOVE WS-TOTAL-LOSSES TO TOTAL-LOSSES
     MOVE WS-WIN-LOSS-PERCENT TO WIN-LOSS-PERCENT
-    WRITE REPORT-RECORD
+    MOVE WS-AVG-WIN TO REPORT-AVG-WIN
+    MOVE WS-AVG-LOSS TO REPORT-AVG-LOSS
+    MOVE WS-RISK-REWARD-RATIO TO REPORT-RISK-REWARD-RATIO
+    WRITE REPORT-RECORD.
 
-    CLOSE trade-records performance-report
-    STOP RUN.
\ No newline at end of file
+WRITE-TRADE-SYMBOL-REPORTS.
+    PERFORM VARYING SYM-IDX FROM 1 BY 1 UNTIL SYM-IDX > WS-TRADE-SYMBOL-COUNT
+        IF SY-TOTAL-TRADES(SYM-IDX) > 0
+            COMPUTE WS-WIN-LOSS-PERCENT ROUNDED =
+                (SY-TOTAL-WINS(SYM-IDX) / SY-TOTAL-TRADES(SYM-IDX)) * 100
+        ELSE
+            MOVE 0 TO WS-WIN-LOSS-PERCENT
+        END-IF
+        IF SY-TOTAL-WINS(SYM-IDX) > 0
+            COMPUTE WS-AVG-WIN ROUNDED =
+                SY-WIN-AMOUNT(SYM-IDX) / SY-TOTAL-WINS(SYM-IDX)
+        ELSE
+            MOVE 0 TO WS-AVG-WIN
+        END-IF
+        IF SY-TOTAL-LOSSES(SYM-IDX) > 0
+            COMPUTE WS-AVG-LOSS ROUNDED =
+                SY-LOSS-AMOUNT(SYM-IDX) / SY-TOTAL-LOSSES(SYM-IDX)
+        ELSE
+            MOVE 0 TO WS-AVG-LOSS
+        END-IF
+        IF WS-AVG-LOSS > 0
+            COMPUTE WS-RISK-REWARD-RATIO ROUNDED = WS-AVG-WIN / WS-AVG-LOSS
+        ELSE
+            MOVE 0 TO WS-RISK-REWARD-RATIO
+        END-IF
+        MOVE SY-TRADE-SYMBOL(SYM-IDX) TO SPR-TRADE-SYMBOL
+        MOVE SY-TOTAL-TRADES(SYM-IDX) TO SPR-TOTAL-TRADES
+        MOVE SY-TOTAL-WINS(SYM-IDX) TO SPR-TOTAL-WINS
+        MOVE SY-TOTAL-LOSSES(SYM-IDX) TO SPR-TOTAL-LOSSES
+        MOVE WS-WIN-LOSS-PERCENT TO SPR-WIN-LOSS-PERCENT
+        MOVE WS-AVG-WIN TO SPR-AVG-WIN
+        MOVE WS-AVG-LOSS TO SPR-AVG-LOSS
+        MOVE WS-RISK-REWARD-RATIO TO SPR-RISK-REWARD-RATIO
+        WRITE TRADE-SYMBOL-PERFORMANCE-RECORD
+    END-PERFORM.
+
+WRITE-PERIOD-REPORTS.
+    PERFORM VARYING MONTH-IDX FROM 1 BY 1 UNTIL MONTH-IDX > WS-MONTH-COUNT
+        IF MO-TOTAL-TRADES(MONTH-IDX) > 0
+            COMPUTE WS-WIN-LOSS-PERCENT ROUNDED =
+                (MO-TOTAL-WINS(MONTH-IDX) / MO-TOTAL-TRADES(MONTH-IDX)) * 100
+        ELSE
+            MOVE 0 TO WS-WIN-LOSS-PERCENT
+        END-IF
+        MOVE 'MONTHLY' TO PP-PERIOD-TYPE
+        MOVE MO-PERIOD(MONTH-IDX) TO PP-PERIOD
+        MOVE MO-TOTAL-TRADES(MONTH-IDX) TO PP-TOTAL-TRADES
+        MOVE MO-TOTAL-WINS(MONTH-IDX) TO PP-TOTAL-WINS
+        MOVE MO-TOTAL-LOSSES(MONTH-IDX) TO PP-TOTAL-LOSSES
+        MOVE WS-WIN-LOSS-PERCENT TO PP-WIN-LOSS-PERCENT
+        MOVE MO-NET-PL(MONTH-IDX) TO PP-NET-PROFIT-LOSS
+        WRITE PERIOD-PERFORMANCE-RECORD
+    END-PERFORM
+    PERFORM VARYING QTR-IDX FROM 1 BY 1 UNTIL QTR-IDX > WS-QUARTER-COUNT
+        IF QT-TOTAL-TRADES(QTR-IDX) > 0
+            COMPUTE WS-WIN-LOSS-PERCENT ROUNDED =
+                (QT-TOTAL-WINS(QTR-IDX) / QT-TOTAL-TRADES(QTR-IDX)) * 100
+        ELSE
+            MOVE 0 TO WS-WIN-LOSS-PERCENT
+        END-IF
+        MOVE 'QUARTERLY' TO PP-PERIOD-TYPE
+        MOVE QT-PERIOD(QTR-IDX) TO PP-PERIOD
+        MOVE QT-TOTAL-TRADES(QTR-IDX) TO PP-TOTAL-TRADES
+        MOVE QT-TOTAL-WINS(QTR-IDX) TO PP-TOTAL-WINS
+        MOVE QT-TOTAL-LOSSES(QTR-IDX) TO PP-TOTAL-LOSSES
+        MOVE WS-WIN-LOSS-PERCENT TO PP-WIN-LOSS-PERCENT
+        MOVE QT-NET-PL(QTR-IDX) TO PP-NET-PROFIT-LOSS
+        WRITE PERIOD-PERFORMANCE-RECORD
+    END-PERFORM.
