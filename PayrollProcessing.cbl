@@ -1,42 +1,170 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PayrollProcessing.
+AUTHOR. Your Name.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT employee-master-file ASSIGN TO 'employee-master.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT payroll-register ASSIGN TO 'payroll-register.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT employee-master-updated ASSIGN TO 'employee-master-updated.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT payroll-annual-summary ASSIGN TO 'payroll-annual-summary.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
-
-WORKING-STORAGE SECTION.
+FD employee-master-file.
 01 EMPLOYEE-RECORD.
-   05 EMPLOYEE-NAME        PIC X(30).
-   05 BASIC-SALARY         PIC 9(5)v99.
-   05 TAX-RATE              PIC 9(3)v99.
-   05 BONUS                 PIC 9(4)v99.
-   05 NET-PAY               PIC 9(5)v99.
+   05 EMPLOYEE-NAME          PIC X(30).
+   05 BASIC-SALARY           PIC 9(5)v99.
+   05 BONUS                  PIC 9(4)v99.
+   05 INSURANCE-DEDUCTION    PIC 9(4)v99.
+   05 RETIREMENT-DEDUCTION   PIC 9(4)v99.
+   05 NET-PAY                PIC 9(5)v99.
+   05 YTD-GROSS              PIC 9(7)v99.
+   05 YTD-TAX                PIC 9(7)v99.
+   05 YTD-NET                PIC 9(7)v99.
+
+FD employee-master-updated.
+01 EMPLOYEE-RECORD-OUT.
+    05 EMO-EMPLOYEE-NAME        PIC X(30).
+    05 EMO-BASIC-SALARY         PIC 9(5)v99.
+    05 EMO-BONUS                PIC 9(4)v99.
+    05 EMO-INSURANCE-DEDUCTION  PIC 9(4)v99.
+    05 EMO-RETIREMENT-DEDUCTION PIC 9(4)v99.
+    05 EMO-NET-PAY              PIC 9(5)v99.
+    05 EMO-YTD-GROSS            PIC 9(7)v99.
+    05 EMO-YTD-TAX              PIC 9(7)v99.
+    05 EMO-YTD-NET              PIC 9(7)v99.
 
+FD payroll-annual-summary.
+01 ANNUAL-SUMMARY-RECORD.
+    05 AS-EMPLOYEE-NAME       PIC X(30).
+    05 AS-YTD-GROSS           PIC 9(7)v99.
+    05 AS-YTD-TAX             PIC 9(7)v99.
+    05 AS-YTD-NET             PIC 9(7)v99.
+
+FD payroll-register.
+01 REGISTER-RECORD.
+    05 RG-EMPLOYEE-NAME       PIC X(30).
+    05 RG-GROSS-PAY           PIC 9(6)v99.
+    05 RG-DEDUCTIONS          PIC 9(6)v99.
+    05 RG-NET-PAY             PIC 9(6)v99.
+01 CONTROL-TOTAL-RECORD.
+    05 CT-LABEL               PIC X(30) VALUE 'TOTALS'.
+    05 CT-HEADCOUNT           PIC 9(6).
+    05 CT-TOTAL-GROSS         PIC 9(8)v99.
+    05 CT-TOTAL-DEDUCTIONS    PIC 9(8)v99.
+    05 CT-TOTAL-NET           PIC 9(8)v99.
+
+WORKING-STORAGE SECTION.
+01 WS-TAXABLE-PAY         PIC 9(5)v99.
 01 TAX-DEDUCTION          PIC 9(5)v99.
 01 TEMP-NET               PIC 9(5)v99.
+01 WS-GROSS-PAY           PIC 9(6)v99.
+01 WS-TOTAL-DEDUCTIONS    PIC 9(6)v99.
+01 WS-END-OF-FILE         PIC X VALUE 'N'.
+    88 EOF                VALUE 'Y'.
+    88 NOT-EOF            VALUE 'N'.
+
+01 WS-CONTROL-TOTALS.
+    05 WS-HEADCOUNT          PIC 9(6) VALUE 0.
+    05 WS-SUM-GROSS          PIC 9(8)v99 VALUE 0.
+    05 WS-SUM-DEDUCTIONS     PIC 9(8)v99 VALUE 0.
+    05 WS-SUM-NET            PIC 9(8)v99 VALUE 0.
+
+01 TAX-BRACKET-TABLE.
+    05 TAX-BRACKET-1-LIMIT  PIC 9(5)v99 VALUE 1000.00.
+    05 TAX-BRACKET-2-LIMIT  PIC 9(5)v99 VALUE 4000.00.
+    05 TAX-BRACKET-1-RATE   PIC 9v999 VALUE 0.100.
+    05 TAX-BRACKET-2-RATE   PIC 9v999 VALUE 0.200.
+    05 TAX-BRACKET-3-RATE   PIC 9v999 VALUE 0.300.
 
 PROCEDURE DIVISION.
 START-PROGRAM.
-    MOVE "John Doe" TO EMPLOYEE-NAME
-    MOVE 50000 TO BASIC-SALARY
-    MOVE 20 TO TAX-RATE
-    MOVE 1500 TO BONUS
-
-    PERFORM CALCULATE-TAX
-    PERFORM CALCULATE-NET-PAY
-    DISPLAY "Employee Name: " EMPLOYEE-NAME
-    DISPLAY "Net Pay: $" NET-PAY
+    OPEN INPUT employee-master-file
+        OUTPUT payroll-register employee-master-updated payroll-annual-summary
+    READ employee-master-file AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        PERFORM CALCULATE-TAX
+        PERFORM CALCULATE-NET-PAY
+        PERFORM WRITE-REGISTER-LINE
+        PERFORM UPDATE-YTD-BALANCES
+        DISPLAY "Employee Name: " EMPLOYEE-NAME
+        DISPLAY "Net Pay: $" NET-PAY
+        READ employee-master-file AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    PERFORM WRITE-CONTROL-TOTALS
+    CLOSE employee-master-file payroll-register
+        employee-master-updated payroll-annual-summary
     STOP RUN.
 
 CALCULATE-TAX.
-    COMPUTE TAX-DEDUCTION = (BASIC-SALARY * TAX-RATE) / 100.
+    COMPUTE WS-TAXABLE-PAY =
+        BASIC-SALARY - INSURANCE-DEDUCTION - RETIREMENT-DEDUCTION
+    EVALUATE TRUE
+        WHEN WS-TAXABLE-PAY <= TAX-BRACKET-1-LIMIT
+            COMPUTE TAX-DEDUCTION =
+                WS-TAXABLE-PAY * TAX-BRACKET-1-RATE
+        WHEN WS-TAXABLE-PAY <= TAX-BRACKET-2-LIMIT
+            COMPUTE TAX-DEDUCTION =
+                (TAX-BRACKET-1-LIMIT * TAX-BRACKET-1-RATE)
+                + ((WS-TAXABLE-PAY - TAX-BRACKET-1-LIMIT) * TAX-BRACKET-2-RATE)
+        WHEN OTHER
+            COMPUTE TAX-DEDUCTION =
+                (TAX-BRACKET-1-LIMIT * TAX-BRACKET-1-RATE)
+                + ((TAX-BRACKET-2-LIMIT - TAX-BRACKET-1-LIMIT) * TAX-BRACKET-2-RATE)
+                + ((WS-TAXABLE-PAY - TAX-BRACKET-2-LIMIT) * TAX-BRACKET-3-RATE)
+    END-EVALUATE.
 
 CALCULATE-NET-PAY.
-    COMPUTE TEMP-NET = BASIC-SALARY - TAX-DEDUCTION + BONUS
+    COMPUTE TEMP-NET =
+        BASIC-SALARY - TAX-DEDUCTION - INSURANCE-DEDUCTION
+        - RETIREMENT-DEDUCTION + BONUS
     MOVE TEMP-NET TO NET-PAY.
 
-END PROGRAM PayrollProcessing.
\ No newline at end of file
+WRITE-REGISTER-LINE.
+    COMPUTE WS-GROSS-PAY = BASIC-SALARY + BONUS
+    COMPUTE WS-TOTAL-DEDUCTIONS =
+        TAX-DEDUCTION + INSURANCE-DEDUCTION + RETIREMENT-DEDUCTION
+    MOVE EMPLOYEE-NAME TO RG-EMPLOYEE-NAME
+    MOVE WS-GROSS-PAY TO RG-GROSS-PAY
+    MOVE WS-TOTAL-DEDUCTIONS TO RG-DEDUCTIONS
+    MOVE NET-PAY TO RG-NET-PAY
+    WRITE REGISTER-RECORD
+    ADD 1 TO WS-HEADCOUNT
+    ADD WS-GROSS-PAY TO WS-SUM-GROSS
+    ADD WS-TOTAL-DEDUCTIONS TO WS-SUM-DEDUCTIONS
+    ADD NET-PAY TO WS-SUM-NET.
+
+UPDATE-YTD-BALANCES.
+    ADD WS-GROSS-PAY TO YTD-GROSS
+    ADD TAX-DEDUCTION TO YTD-TAX
+    ADD NET-PAY TO YTD-NET
+    MOVE EMPLOYEE-NAME        TO EMO-EMPLOYEE-NAME
+    MOVE BASIC-SALARY         TO EMO-BASIC-SALARY
+    MOVE BONUS                TO EMO-BONUS
+    MOVE INSURANCE-DEDUCTION  TO EMO-INSURANCE-DEDUCTION
+    MOVE RETIREMENT-DEDUCTION TO EMO-RETIREMENT-DEDUCTION
+    MOVE NET-PAY               TO EMO-NET-PAY
+    MOVE YTD-GROSS             TO EMO-YTD-GROSS
+    MOVE YTD-TAX               TO EMO-YTD-TAX
+    MOVE YTD-NET               TO EMO-YTD-NET
+    WRITE EMPLOYEE-RECORD-OUT
+    MOVE EMPLOYEE-NAME TO AS-EMPLOYEE-NAME
+    MOVE YTD-GROSS TO AS-YTD-GROSS
+    MOVE YTD-TAX TO AS-YTD-TAX
+    MOVE YTD-NET TO AS-YTD-NET
+    WRITE ANNUAL-SUMMARY-RECORD.
+
+WRITE-CONTROL-TOTALS.
+    MOVE WS-HEADCOUNT TO CT-HEADCOUNT
+    MOVE WS-SUM-GROSS TO CT-TOTAL-GROSS
+    MOVE WS-SUM-DEDUCTIONS TO CT-TOTAL-DEDUCTIONS
+    MOVE WS-SUM-NET TO CT-TOTAL-NET
+    WRITE CONTROL-TOTAL-RECORD.
+
+END PROGRAM PayrollProcessing.
