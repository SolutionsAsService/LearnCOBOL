@@ -8,6 +8,8 @@ FILE-CONTROL.
     SELECT consumption-data ASSIGN TO 'consumption-data.dat'.
     SELECT demand-predictions ASSIGN TO 'demand-predictions.dat'.
     SELECT efficiency-recommendations ASSIGN TO 'efficiency-recommendations.dat'.
+    SELECT peak-rate-recommendations ASSIGN TO 'peak-rate-recommendations.dat'.
+    SELECT anomaly-alerts ASSIGN TO 'anomaly-alerts.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,51 +21,222 @@ FD consumption-data.
 
 FD demand-predictions.
 01 PREDICTION-RECORD.
-    05 PD-DATE-TIME       PIC 9(12).
+    05 PD-METER-ID        PIC X(10).
+    05 PD-DATE            PIC 9(8).
     05 PD-EXPECTED-DEMAND PIC 9(7)V99.
 
 FD efficiency-recommendations.
 01 EFFICIENCY-RECORD.
-    05 ER-DATE-TIME       PIC 9(12).
+    05 ER-METER-ID        PIC X(10).
+    05 ER-DATE            PIC 9(8).
+    05 ER-URGENCY         PIC X(10).
     05 ER-ACTION          PIC X(50).
 
-WORKING-STORAGE SECTION.
-01 DAILY-CONSUMPTION-TOTALS.
-    05 DC-DATE            PIC 9(8).
-    05 DC-TOTAL-ENERGY    PIC 9(7)V99.
+FD peak-rate-recommendations.
+01 PEAK-RATE-RECOMMENDATION-RECORD.
+    05 PR-METER-ID         PIC X(10).
+    05 PR-DATE             PIC 9(8).
+    05 PR-PEAK-ENERGY      PIC 9(7)V99.
+    05 PR-ACTION           PIC X(50).
+
+FD anomaly-alerts.
+01 ANOMALY-ALERT-RECORD.
+    05 AA-METER-ID          PIC X(10).
+    05 AA-DATE              PIC 9(8).
+    05 AA-ENERGY            PIC 9(7)V99.
+    05 AA-REASON            PIC X(40).
 
+WORKING-STORAGE SECTION.
 01 WS-PEAK-DEMAND-THRESHOLD PIC 9(7)V99 VALUE 100000.
 01 WS-END-OF-FILE            PIC X VALUE 'N'.
     88 EOF                   VALUE 'Y'.
-    88 NOT-EOF               VALUE 'N'.
+    88 NOT-EOF                VALUE 'N'.
+
+01 WS-METER-DATE              PIC 9(8).
+01 WS-TIME-PORTION            PIC 9(4).
+01 WS-HOUR                    PIC 9(2).
+01 WS-MINUTE                  PIC 9(2).
+01 WS-PEAK-HOUR-START         PIC 9(2) VALUE 16.
+01 WS-PEAK-HOUR-END           PIC 9(2) VALUE 20.
+01 WS-PEAK-USAGE-RATIO-THRESHOLD PIC V9(2) VALUE 0.40.
+01 WS-PEAK-RATIO              PIC 9V99.
+01 WS-ANOMALY-MULTIPLIER      PIC 9V9 VALUE 3.0.
+01 WS-METER-AVERAGE           PIC 9(7)V99.
+
+01 WS-DAILY-COUNT             PIC 9(5) VALUE 0.
+01 DAILY-TOTALS-TABLE.
+    05 DAILY-ENTRY OCCURS 2000 TIMES INDEXED BY DAILY-IDX.
+        10 DT-METER-ID          PIC X(10).
+        10 DT-DATE               PIC 9(8).
+        10 DT-TOTAL-ENERGY       PIC 9(7)V99.
+        10 DT-PEAK-ENERGY        PIC 9(7)V99.
+01 WS-DAILY-FOUND             PIC X VALUE 'N'.
+    88 DAILY-FOUND            VALUE 'Y'.
+
+01 WS-METER-STAT-COUNT        PIC 9(4) VALUE 0.
+01 METER-STATS-TABLE.
+    05 METER-STAT-ENTRY OCCURS 500 TIMES INDEXED BY METER-IDX.
+        10 MS-METER-ID          PIC X(10).
+        10 MS-TOTAL-ENERGY       PIC 9(9)V99.
+        10 MS-DAY-COUNT          PIC 9(5).
+01 WS-METER-STAT-FOUND        PIC X VALUE 'N'.
+    88 METER-STAT-FOUND       VALUE 'Y'.
 
 PROCEDURE DIVISION.
 BEGIN.
     OPEN INPUT consumption-data
         OUTPUT demand-predictions efficiency-recommendations
-    PERFORM PROCESS-CONSUMPTION-DATA
+            peak-rate-recommendations anomaly-alerts
+    PERFORM LOAD-CONSUMPTION-DATA
+    PERFORM BUILD-METER-AVERAGES
+    PERFORM PROCESS-DAILY-AGGREGATES
     CLOSE consumption-data demand-predictions efficiency-recommendations
+        peak-rate-recommendations anomaly-alerts
     STOP RUN.
 
-PROCESS-CONSUMPTION-DATA.
+LOAD-CONSUMPTION-DATA.
+    READ consumption-data INTO CONSUMPTION-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ consumption-data INTO CONSUMPTION-RECORD AT END SET EOF TO TRUE
-        PERFORM AGGREGATE-DAILY-CONSUMPTION
+        PERFORM EXTRACT-DATE-AND-HOUR
+        PERFORM TALLY-DAILY-CONSUMPTION
+        READ consumption-data INTO CONSUMPTION-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM.
+
+EXTRACT-DATE-AND-HOUR.
+    DIVIDE DATE-TIME BY 10000 GIVING WS-METER-DATE REMAINDER WS-TIME-PORTION
+    DIVIDE WS-TIME-PORTION BY 100 GIVING WS-HOUR REMAINDER WS-MINUTE.
+
+TALLY-DAILY-CONSUMPTION.
+    MOVE 'N' TO WS-DAILY-FOUND
+    PERFORM VARYING DAILY-IDX FROM 1 BY 1 UNTIL DAILY-IDX > WS-DAILY-COUNT
+        IF DT-METER-ID(DAILY-IDX) = METER-ID
+                AND DT-DATE(DAILY-IDX) = WS-METER-DATE
+            ADD ENERGY-USED TO DT-TOTAL-ENERGY(DAILY-IDX)
+            IF WS-HOUR >= WS-PEAK-HOUR-START AND WS-HOUR < WS-PEAK-HOUR-END
+                ADD ENERGY-USED TO DT-PEAK-ENERGY(DAILY-IDX)
+            END-IF
+            MOVE 'Y' TO WS-DAILY-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF NOT DAILY-FOUND
+        IF WS-DAILY-COUNT < 2000
+            ADD 1 TO WS-DAILY-COUNT
+            MOVE METER-ID TO DT-METER-ID(WS-DAILY-COUNT)
+            MOVE WS-METER-DATE TO DT-DATE(WS-DAILY-COUNT)
+            MOVE ENERGY-USED TO DT-TOTAL-ENERGY(WS-DAILY-COUNT)
+            MOVE 0 TO DT-PEAK-ENERGY(WS-DAILY-COUNT)
+            IF WS-HOUR >= WS-PEAK-HOUR-START AND WS-HOUR < WS-PEAK-HOUR-END
+                MOVE ENERGY-USED TO DT-PEAK-ENERGY(WS-DAILY-COUNT)
+            END-IF
+        ELSE
+            DISPLAY "Daily consumption table full - discarding " METER-ID
+        END-IF
+    END-IF.
+
+BUILD-METER-AVERAGES.
+    PERFORM VARYING DAILY-IDX FROM 1 BY 1 UNTIL DAILY-IDX > WS-DAILY-COUNT
+        PERFORM TALLY-METER-STATS
+    END-PERFORM.
+
+TALLY-METER-STATS.
+    MOVE 'N' TO WS-METER-STAT-FOUND
+    PERFORM VARYING METER-IDX FROM 1 BY 1 UNTIL METER-IDX > WS-METER-STAT-COUNT
+        IF MS-METER-ID(METER-IDX) = DT-METER-ID(DAILY-IDX)
+            ADD DT-TOTAL-ENERGY(DAILY-IDX) TO MS-TOTAL-ENERGY(METER-IDX)
+            ADD 1 TO MS-DAY-COUNT(METER-IDX)
+            MOVE 'Y' TO WS-METER-STAT-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF NOT METER-STAT-FOUND
+        IF WS-METER-STAT-COUNT < 500
+            ADD 1 TO WS-METER-STAT-COUNT
+            MOVE DT-METER-ID(DAILY-IDX) TO MS-METER-ID(WS-METER-STAT-COUNT)
+            MOVE DT-TOTAL-ENERGY(DAILY-IDX) TO MS-TOTAL-ENERGY(WS-METER-STAT-COUNT)
+            MOVE 1 TO MS-DAY-COUNT(WS-METER-STAT-COUNT)
+        ELSE
+            DISPLAY "Meter stat table full - discarding " DT-METER-ID(DAILY-IDX)
+        END-IF
+    END-IF.
+
+PROCESS-DAILY-AGGREGATES.
+    PERFORM VARYING DAILY-IDX FROM 1 BY 1 UNTIL DAILY-IDX > WS-DAILY-COUNT
         PERFORM PREDICT-DEMAND
         PERFORM GENERATE-EFFICIENCY-RECOMMENDATIONS
+        PERFORM CHECK-PEAK-RATE-RECOMMENDATION
+        PERFORM CHECK-CONSUMPTION-ANOMALY
     END-PERFORM.
 
-AGGREGATE-DAILY-CONSUMPTION.
-    COMPUTE DC-TOTAL-ENERGY = DC-TOTAL-ENERGY + ENERGY-USED.
-
 PREDICT-DEMAND.
-    IF DC-TOTAL-ENERGY > WS-PEAK-DEMAND-THRESHOLD
-        MOVE DC-DATE TO PD-DATE-TIME
-        MOVE DC-TOTAL-ENERGY TO PD-EXPECTED-DEMAND
-        WRITE PREDICTION-RECORD.
+    IF DT-TOTAL-ENERGY(DAILY-IDX) > WS-PEAK-DEMAND-THRESHOLD
+        MOVE DT-METER-ID(DAILY-IDX) TO PD-METER-ID
+        MOVE DT-DATE(DAILY-IDX) TO PD-DATE
+        MOVE DT-TOTAL-ENERGY(DAILY-IDX) TO PD-EXPECTED-DEMAND
+        WRITE PREDICTION-RECORD
+    END-IF.
 
 GENERATE-EFFICIENCY-RECOMMENDATIONS.
-    IF DC-TOTAL-ENERGY > WS-PEAK-DEMAND-THRESHOLD
-        MOVE "Consider reducing non-essential energy usage" TO ER-ACTION
-        MOVE DC-DATE TO ER-DATE-TIME
-        WRITE EFFICIENCY-RECORD.
\ No newline at end of file
+    IF DT-TOTAL-ENERGY(DAILY-IDX) > WS-PEAK-DEMAND-THRESHOLD
+        IF DT-TOTAL-ENERGY(DAILY-IDX) > 0
+            COMPUTE WS-PEAK-RATIO ROUNDED =
+                DT-PEAK-ENERGY(DAILY-IDX) / DT-TOTAL-ENERGY(DAILY-IDX)
+        ELSE
+            MOVE 0 TO WS-PEAK-RATIO
+        END-IF
+        MOVE DT-METER-ID(DAILY-IDX) TO ER-METER-ID
+        MOVE DT-DATE(DAILY-IDX) TO ER-DATE
+        IF WS-PEAK-RATIO > WS-PEAK-USAGE-RATIO-THRESHOLD
+            MOVE "URGENT" TO ER-URGENCY
+            MOVE "Shift usage out of peak hours (4pm-8pm) to cut costs"
+                TO ER-ACTION
+        ELSE
+            MOVE "ADVISORY" TO ER-URGENCY
+            MOVE "Consider reducing non-essential energy usage"
+                TO ER-ACTION
+        END-IF
+        WRITE EFFICIENCY-RECORD
+    END-IF.
+
+CHECK-PEAK-RATE-RECOMMENDATION.
+    IF DT-TOTAL-ENERGY(DAILY-IDX) > 0
+        COMPUTE WS-PEAK-RATIO ROUNDED =
+            DT-PEAK-ENERGY(DAILY-IDX) / DT-TOTAL-ENERGY(DAILY-IDX)
+        IF WS-PEAK-RATIO > WS-PEAK-USAGE-RATIO-THRESHOLD
+            MOVE DT-METER-ID(DAILY-IDX) TO PR-METER-ID
+            MOVE DT-DATE(DAILY-IDX) TO PR-DATE
+            MOVE DT-PEAK-ENERGY(DAILY-IDX) TO PR-PEAK-ENERGY
+            MOVE "Shift usage to off-peak hours to reduce peak rate charges"
+                TO PR-ACTION
+            WRITE PEAK-RATE-RECOMMENDATION-RECORD
+        END-IF
+    END-IF.
+
+CHECK-CONSUMPTION-ANOMALY.
+    MOVE 'N' TO WS-METER-STAT-FOUND
+    PERFORM VARYING METER-IDX FROM 1 BY 1 UNTIL METER-IDX > WS-METER-STAT-COUNT
+        IF MS-METER-ID(METER-IDX) = DT-METER-ID(DAILY-IDX)
+            MOVE 'Y' TO WS-METER-STAT-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF METER-STAT-FOUND
+        COMPUTE WS-METER-AVERAGE ROUNDED =
+            MS-TOTAL-ENERGY(METER-IDX) / MS-DAY-COUNT(METER-IDX)
+        IF DT-TOTAL-ENERGY(DAILY-IDX) = 0
+            MOVE DT-METER-ID(DAILY-IDX) TO AA-METER-ID
+            MOVE DT-DATE(DAILY-IDX) TO AA-DATE
+            MOVE DT-TOTAL-ENERGY(DAILY-IDX) TO AA-ENERGY
+            MOVE 'Possible outage - zero consumption recorded' TO AA-REASON
+            WRITE ANOMALY-ALERT-RECORD
+        ELSE
+            IF DT-TOTAL-ENERGY(DAILY-IDX) >
+                    WS-METER-AVERAGE * WS-ANOMALY-MULTIPLIER
+                MOVE DT-METER-ID(DAILY-IDX) TO AA-METER-ID
+                MOVE DT-DATE(DAILY-IDX) TO AA-DATE
+                MOVE DT-TOTAL-ENERGY(DAILY-IDX) TO AA-ENERGY
+                MOVE 'Consumption anomaly - usage spike detected' TO AA-REASON
+                WRITE ANOMALY-ALERT-RECORD
+            END-IF
+        END-IF
+    END-IF.
