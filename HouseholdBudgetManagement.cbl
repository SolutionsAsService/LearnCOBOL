@@ -4,9 +4,46 @@ PROGRAM-ID. HouseholdBudgetManagement.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT budget-history ASSIGN TO 'budget-history.dat'
+        FILE STATUS IS WS-HIST-STATUS.
+    SELECT budget-plan ASSIGN TO 'budget-plan.dat'
+        FILE STATUS IS WS-PLAN-STATUS.
+    SELECT variance-alerts ASSIGN TO 'variance-alerts.dat'.
+    SELECT budget-transactions ASSIGN TO 'budget-transactions.dat'.
 
 DATA DIVISION.
 FILE SECTION.
+FD budget-history.
+01 BUDGET-HISTORY-RECORD.
+    05 BH-RUN-DATE             PIC 9(8).
+    05 BH-INCOME               PIC 9(7)v99.
+    05 BH-TOTAL-EXPENSES       PIC 9(7)v99.
+    05 BH-SAVINGS              PIC 9(7)v99.
+    05 BH-HOUSING              PIC 9(6)v99.
+    05 BH-UTILITIES            PIC 9(6)v99.
+    05 BH-GROCERIES            PIC 9(6)v99.
+    05 BH-TRANSPORTATION       PIC 9(6)v99.
+    05 BH-ENTERTAINMENT        PIC 9(6)v99.
+    05 BH-MISCELLANEOUS        PIC 9(6)v99.
+
+FD budget-plan.
+01 BUDGET-PLAN-RECORD.
+    05 BP-CATEGORY-CODE        PIC X.
+    05 BP-PLANNED-AMOUNT       PIC 9(6)v99.
+
+FD variance-alerts.
+01 VARIANCE-ALERT-RECORD.
+    05 VA-CATEGORY             PIC X(15).
+    05 VA-PLANNED               PIC 9(6)v99.
+    05 VA-ACTUAL                PIC 9(6)v99.
+    05 VA-VARIANCE               PIC S9(6)v99.
+    05 VA-MESSAGE                PIC X(40).
+
+FD budget-transactions.
+01 BUDGET-TRANSACTION-RECORD.
+    05 BT-TRANSACTION-DATE     PIC 9(8).
+    05 BT-CATEGORY-CODE        PIC X.
+    05 BT-AMOUNT                PIC 9(6)v99.
 
 WORKING-STORAGE SECTION.
 01 HOUSEHOLD-BUDGET.
@@ -33,20 +70,71 @@ WORKING-STORAGE SECTION.
 
 01 EXPENSE-AMOUNT             PIC 9(6)v99.
 
+01 WS-CURRENT-DATE            PIC 9(8).
+01 WS-HIST-STATUS             PIC XX.
+01 WS-PLAN-STATUS              PIC XX.
+
+01 WS-PRIOR-MONTH-FOUND        PIC X VALUE 'N'.
+    88 PRIOR-MONTH-FOUND       VALUE 'Y'.
+01 WS-PRIOR-INCOME             PIC 9(7)v99 VALUE 0.
+01 WS-PRIOR-TOTAL-EXPENSES     PIC 9(7)v99 VALUE 0.
+01 WS-PRIOR-SAVINGS            PIC 9(7)v99 VALUE 0.
+01 WS-PRIOR-HOUSING            PIC 9(6)v99 VALUE 0.
+01 WS-PRIOR-UTILITIES          PIC 9(6)v99 VALUE 0.
+01 WS-PRIOR-GROCERIES          PIC 9(6)v99 VALUE 0.
+01 WS-PRIOR-TRANSPORTATION     PIC 9(6)v99 VALUE 0.
+01 WS-PRIOR-ENTERTAINMENT      PIC 9(6)v99 VALUE 0.
+01 WS-PRIOR-MISCELLANEOUS      PIC 9(6)v99 VALUE 0.
+01 WS-INCOME-DELTA             PIC S9(7)v99.
+01 WS-EXPENSE-DELTA            PIC S9(7)v99.
+01 WS-SAVINGS-DELTA            PIC S9(7)v99.
+
+01 WS-PCT-CATEGORY-NAME        PIC X(15).
+01 WS-PCT-PRIOR                PIC 9(6)v99.
+01 WS-PCT-CURRENT              PIC 9(6)v99.
+01 WS-PCT-CHANGE               PIC S9(5)v99.
+
+01 WS-PLAN-COUNT               PIC 9(2) VALUE 0.
+01 BUDGET-PLAN-TABLE.
+    05 PLAN-ENTRY OCCURS 10 TIMES INDEXED BY PLAN-IDX.
+        10 PT-CATEGORY-CODE      PIC X.
+        10 PT-PLANNED-AMOUNT     PIC 9(6)v99.
+01 WS-PLAN-FOUND                PIC X VALUE 'N'.
+    88 PLAN-FOUND               VALUE 'Y'.
+
+01 WS-VARIANCE-THRESHOLD        PIC 9(3)v99 VALUE 10.00.
+01 WS-CHECK-CATEGORY-NAME       PIC X(15).
+01 WS-CHECK-CODE                PIC X.
+01 WS-CHECK-ACTUAL              PIC 9(6)v99.
+01 WS-VARIANCE                  PIC S9(6)v99.
+01 WS-VARIANCE-PERCENT          PIC S9(5)v99.
+
 PROCEDURE DIVISION.
 START-PROGRAM.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    PERFORM LOAD-PRIOR-MONTH
+    PERFORM LOAD-BUDGET-PLAN
+
     DISPLAY "Enter Monthly Income: $"
     ACCEPT MONTHLY-INCOME
 
     PERFORM INITIALIZE-EXPENSES
+    OPEN EXTEND budget-transactions
     PERFORM COLLECT-EXPENSES UNTIL DONE-CODE
-    COMPUTE TOTAL-EXPENSES = HOUSING-EXPENSE + UTILITIES-EXPENSE + 
-                             GROCERIES-EXPENSE + TRANSPORTATION-EXPENSE + 
+    CLOSE budget-transactions
+    COMPUTE TOTAL-EXPENSES = HOUSING-EXPENSE + UTILITIES-EXPENSE +
+                             GROCERIES-EXPENSE + TRANSPORTATION-EXPENSE +
                              ENTERTAINMENT-EXPENSE + MISCELLANEOUS-EXPENSE
     COMPUTE SAVINGS = MONTHLY-INCOME - TOTAL-EXPENSES
 
     DISPLAY "Total Expenses: $" TOTAL-EXPENSES
     DISPLAY "Savings: $" SAVINGS
+
+    PERFORM GENERATE-COMPARISON-REPORT
+    OPEN OUTPUT variance-alerts
+    PERFORM CHECK-BUDGET-VARIANCE
+    CLOSE variance-alerts
+    PERFORM APPEND-BUDGET-HISTORY
     STOP RUN.
 
 INITIALIZE-EXPENSES.
@@ -63,7 +151,7 @@ COLLECT-EXPENSES.
     IF NOT DONE-CODE
         DISPLAY "Enter Expense Amount: $"
         ACCEPT EXPENSE-AMOUNT
-        EVALUATE CATEGORY-CODE
+        EVALUATE TRUE
             WHEN HOUSING-CODE
                 ADD EXPENSE-AMOUNT TO HOUSING-EXPENSE
             WHEN UTILITIES-CODE
@@ -76,6 +164,187 @@ COLLECT-EXPENSES.
                 ADD EXPENSE-AMOUNT TO ENTERTAINMENT-EXPENSE
             WHEN MISCELLANEOUS-CODE
                 ADD EXPENSE-AMOUNT TO MISCELLANEOUS-EXPENSE
-        END-EVALUATE.
+        END-EVALUATE
+        MOVE WS-CURRENT-DATE TO BT-TRANSACTION-DATE
+        MOVE CATEGORY-CODE TO BT-CATEGORY-CODE
+        MOVE EXPENSE-AMOUNT TO BT-AMOUNT
+        WRITE BUDGET-TRANSACTION-RECORD
+    END-IF.
+
+LOAD-PRIOR-MONTH.
+    OPEN INPUT budget-history
+    IF WS-HIST-STATUS = '00'
+        PERFORM READ-LAST-HISTORY-RECORD
+        CLOSE budget-history
+    END-IF.
+
+READ-LAST-HISTORY-RECORD.
+    READ budget-history INTO BUDGET-HISTORY-RECORD
+        AT END MOVE '10' TO WS-HIST-STATUS
+    END-READ
+    PERFORM UNTIL WS-HIST-STATUS NOT = '00'
+        MOVE 'Y' TO WS-PRIOR-MONTH-FOUND
+        MOVE BH-INCOME TO WS-PRIOR-INCOME
+        MOVE BH-TOTAL-EXPENSES TO WS-PRIOR-TOTAL-EXPENSES
+        MOVE BH-SAVINGS TO WS-PRIOR-SAVINGS
+        MOVE BH-HOUSING TO WS-PRIOR-HOUSING
+        MOVE BH-UTILITIES TO WS-PRIOR-UTILITIES
+        MOVE BH-GROCERIES TO WS-PRIOR-GROCERIES
+        MOVE BH-TRANSPORTATION TO WS-PRIOR-TRANSPORTATION
+        MOVE BH-ENTERTAINMENT TO WS-PRIOR-ENTERTAINMENT
+        MOVE BH-MISCELLANEOUS TO WS-PRIOR-MISCELLANEOUS
+        READ budget-history INTO BUDGET-HISTORY-RECORD
+            AT END MOVE '10' TO WS-HIST-STATUS
+        END-READ
+    END-PERFORM.
+
+LOAD-BUDGET-PLAN.
+    OPEN INPUT budget-plan
+    IF WS-PLAN-STATUS = '00'
+        PERFORM READ-BUDGET-PLAN-RECORDS
+        CLOSE budget-plan
+    END-IF.
+
+READ-BUDGET-PLAN-RECORDS.
+    READ budget-plan INTO BUDGET-PLAN-RECORD
+        AT END MOVE '10' TO WS-PLAN-STATUS
+    END-READ
+    PERFORM UNTIL WS-PLAN-STATUS NOT = '00'
+        IF WS-PLAN-COUNT < 10
+            ADD 1 TO WS-PLAN-COUNT
+            MOVE BP-CATEGORY-CODE TO PT-CATEGORY-CODE(WS-PLAN-COUNT)
+            MOVE BP-PLANNED-AMOUNT TO PT-PLANNED-AMOUNT(WS-PLAN-COUNT)
+        ELSE
+            DISPLAY "Budget plan table full - discarding " BP-CATEGORY-CODE
+        END-IF
+        READ budget-plan INTO BUDGET-PLAN-RECORD
+            AT END MOVE '10' TO WS-PLAN-STATUS
+        END-READ
+    END-PERFORM.
+
+GENERATE-COMPARISON-REPORT.
+    IF PRIOR-MONTH-FOUND
+        COMPUTE WS-INCOME-DELTA = MONTHLY-INCOME - WS-PRIOR-INCOME
+        COMPUTE WS-EXPENSE-DELTA = TOTAL-EXPENSES - WS-PRIOR-TOTAL-EXPENSES
+        COMPUTE WS-SAVINGS-DELTA = SAVINGS - WS-PRIOR-SAVINGS
+        DISPLAY "--- Month-Over-Month Comparison ---"
+        DISPLAY "Income change: $" WS-INCOME-DELTA
+        DISPLAY "Expense change: $" WS-EXPENSE-DELTA
+        DISPLAY "Savings change: $" WS-SAVINGS-DELTA
+
+        MOVE 'HOUSING' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-HOUSING TO WS-PCT-PRIOR
+        MOVE HOUSING-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+
+        MOVE 'UTILITIES' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-UTILITIES TO WS-PCT-PRIOR
+        MOVE UTILITIES-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+
+        MOVE 'GROCERIES' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-GROCERIES TO WS-PCT-PRIOR
+        MOVE GROCERIES-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+
+        MOVE 'TRANSPORTATION' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-TRANSPORTATION TO WS-PCT-PRIOR
+        MOVE TRANSPORTATION-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+
+        MOVE 'ENTERTAINMENT' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-ENTERTAINMENT TO WS-PCT-PRIOR
+        MOVE ENTERTAINMENT-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+
+        MOVE 'MISCELLANEOUS' TO WS-PCT-CATEGORY-NAME
+        MOVE WS-PRIOR-MISCELLANEOUS TO WS-PCT-PRIOR
+        MOVE MISCELLANEOUS-EXPENSE TO WS-PCT-CURRENT
+        PERFORM DISPLAY-CATEGORY-PCT-CHANGE
+    ELSE
+        DISPLAY "No prior month data available for comparison"
+    END-IF.
+
+DISPLAY-CATEGORY-PCT-CHANGE.
+    IF WS-PCT-PRIOR > 0
+        COMPUTE WS-PCT-CHANGE ROUNDED =
+            ((WS-PCT-CURRENT - WS-PCT-PRIOR) / WS-PCT-PRIOR) * 100
+        DISPLAY WS-PCT-CATEGORY-NAME " change: " WS-PCT-CHANGE "%"
+    ELSE
+        DISPLAY WS-PCT-CATEGORY-NAME
+            " change: no prior spending to compare against"
+    END-IF.
+
+FIND-BUDGET-PLAN.
+    MOVE 'N' TO WS-PLAN-FOUND
+    PERFORM VARYING PLAN-IDX FROM 1 BY 1 UNTIL PLAN-IDX > WS-PLAN-COUNT
+        IF PT-CATEGORY-CODE(PLAN-IDX) = WS-CHECK-CODE
+            MOVE 'Y' TO WS-PLAN-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+CHECK-ONE-CATEGORY-VARIANCE.
+    PERFORM FIND-BUDGET-PLAN
+    IF PLAN-FOUND AND PT-PLANNED-AMOUNT(PLAN-IDX) > 0
+        COMPUTE WS-VARIANCE = WS-CHECK-ACTUAL - PT-PLANNED-AMOUNT(PLAN-IDX)
+        COMPUTE WS-VARIANCE-PERCENT ROUNDED =
+            (WS-VARIANCE / PT-PLANNED-AMOUNT(PLAN-IDX)) * 100
+        IF WS-VARIANCE-PERCENT > WS-VARIANCE-THRESHOLD
+                OR WS-VARIANCE-PERCENT < (WS-VARIANCE-THRESHOLD * -1)
+            MOVE WS-CHECK-CATEGORY-NAME TO VA-CATEGORY
+            MOVE PT-PLANNED-AMOUNT(PLAN-IDX) TO VA-PLANNED
+            MOVE WS-CHECK-ACTUAL TO VA-ACTUAL
+            MOVE WS-VARIANCE TO VA-VARIANCE
+            MOVE 'Actual spending is outside planned budget' TO VA-MESSAGE
+            WRITE VARIANCE-ALERT-RECORD
+        END-IF
+    END-IF.
+
+CHECK-BUDGET-VARIANCE.
+    MOVE 'HOUSING' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'H' TO WS-CHECK-CODE
+    MOVE HOUSING-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE
+
+    MOVE 'UTILITIES' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'U' TO WS-CHECK-CODE
+    MOVE UTILITIES-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE
+
+    MOVE 'GROCERIES' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'G' TO WS-CHECK-CODE
+    MOVE GROCERIES-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE
+
+    MOVE 'TRANSPORTATION' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'T' TO WS-CHECK-CODE
+    MOVE TRANSPORTATION-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE
+
+    MOVE 'ENTERTAINMENT' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'E' TO WS-CHECK-CODE
+    MOVE ENTERTAINMENT-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE
+
+    MOVE 'MISCELLANEOUS' TO WS-CHECK-CATEGORY-NAME
+    MOVE 'M' TO WS-CHECK-CODE
+    MOVE MISCELLANEOUS-EXPENSE TO WS-CHECK-ACTUAL
+    PERFORM CHECK-ONE-CATEGORY-VARIANCE.
+
+APPEND-BUDGET-HISTORY.
+    OPEN EXTEND budget-history
+    MOVE WS-CURRENT-DATE TO BH-RUN-DATE
+    MOVE MONTHLY-INCOME TO BH-INCOME
+    MOVE TOTAL-EXPENSES TO BH-TOTAL-EXPENSES
+    MOVE SAVINGS TO BH-SAVINGS
+    MOVE HOUSING-EXPENSE TO BH-HOUSING
+    MOVE UTILITIES-EXPENSE TO BH-UTILITIES
+    MOVE GROCERIES-EXPENSE TO BH-GROCERIES
+    MOVE TRANSPORTATION-EXPENSE TO BH-TRANSPORTATION
+    MOVE ENTERTAINMENT-EXPENSE TO BH-ENTERTAINMENT
+    MOVE MISCELLANEOUS-EXPENSE TO BH-MISCELLANEOUS
+    WRITE BUDGET-HISTORY-RECORD
+    CLOSE budget-history.
 
 END PROGRAM HouseholdBudgetManagement.
