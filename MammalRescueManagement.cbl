@@ -7,6 +7,9 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT animal-details ASSIGN TO 'animal-details.dat'.
     SELECT treatment-records ASSIGN TO 'treatment-records.dat'.
+    SELECT treatment-history ASSIGN TO 'treatment-history.dat'.
+    SELECT vaccination-schedule ASSIGN TO 'vaccination-schedule.dat'.
+    SELECT length-of-stay-stats ASSIGN TO 'length-of-stay-stats.dat'.
     SELECT adoption-status ASSIGN TO 'adoption-status.dat'.
 
 DATA DIVISION.
@@ -23,39 +26,121 @@ FD treatment-records.
     05 TR-ANIMAL-ID         PIC X(10).
     05 TREATMENT-DATE       PIC 9(8).
     05 TREATMENT            PIC X(50).
+    05 TR-NEXT-DUE-DATE     PIC 9(8).
+
+FD treatment-history.
+01 TREATMENT-HISTORY-RECORD.
+    05 TH-ANIMAL-ID          PIC X(10).
+    05 TH-TREATMENT-DATE     PIC 9(8).
+    05 TH-TREATMENT          PIC X(50).
+    05 TH-HEALTH-STATUS      PIC X(20).
+
+FD vaccination-schedule.
+01 VACCINATION-SCHEDULE-RECORD.
+    05 VS-ANIMAL-ID            PIC X(10).
+    05 VS-LAST-VACCINE-DATE    PIC 9(8).
+    05 VS-NEXT-DUE-DATE        PIC 9(8).
+    05 VS-STATUS               PIC X(10).
+
+FD length-of-stay-stats.
+01 LOS-RECORD.
+    05 LOS-ANIMAL-ID         PIC X(10).
+    05 LOS-DAYS               PIC 9(5).
+    05 LOS-STATUS             PIC X(10).
 
 FD adoption-status.
 01 ADOPTION-RECORD.
     05 AD-ANIMAL-ID         PIC X(10).
     05 ADOPTION-DATE        PIC 9(8).
     05 ADOPTED-BY           PIC X(30).
+    05 AD-LENGTH-OF-STAY    PIC 9(5).
 
 WORKING-STORAGE SECTION.
 01 WS-END-OF-FILE           PIC X VALUE 'N'.
     88 EOF                  VALUE 'Y'.
     88 NOT-EOF              VALUE 'N'.
 
+01 WS-CURRENT-DATE          PIC 9(8).
+
+01 WS-TREATMENT-COUNT       PIC 9(5) VALUE 0.
+01 TREATMENT-TABLE.
+    05 TREATMENT-ENTRY OCCURS 1000 TIMES INDEXED BY TREAT-IDX.
+        10 TT-ANIMAL-ID        PIC X(10).
+        10 TT-TREATMENT-DATE   PIC 9(8).
+        10 TT-TREATMENT        PIC X(50).
+        10 TT-NEXT-DUE-DATE    PIC 9(8).
+
+01 WS-VACC-STATUS            PIC X(10).
+01 WS-REMINDER-CUTOFF        PIC 9(8).
+
+01 WS-ADOPTED-THIS-RUN       PIC X VALUE 'N'.
+    88 ADOPTED-THIS-RUN      VALUE 'Y'.
+01 WS-ANIMAL-ADOPTION-DATE   PIC 9(8).
+
+01 WS-LENGTH-OF-STAY         PIC 9(5).
+01 WS-LOS-STATUS             PIC X(10).
+01 WS-TOTAL-LOS              PIC 9(7) VALUE 0.
+01 WS-ANIMAL-COUNT           PIC 9(5) VALUE 0.
+01 WS-AVERAGE-LOS            PIC 9(5)V99.
+
+01 WS-SPECIES-COUNT          PIC 9(3) VALUE 0.
+01 SPECIES-TABLE.
+    05 SPECIES-ENTRY OCCURS 50 TIMES INDEXED BY SPEC-IDX.
+        10 SP-SPECIES          PIC X(20).
+        10 SP-COUNT             PIC 9(5).
+        10 SP-TOTAL-LOS          PIC 9(7).
+        10 SP-MIN-LOS            PIC 9(5).
+        10 SP-MAX-LOS            PIC 9(5).
+01 WS-SPECIES-FOUND          PIC X VALUE 'N'.
+    88 SPECIES-FOUND         VALUE 'Y'.
+
 PROCEDURE DIVISION.
 BEGIN.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
     OPEN INPUT animal-details treatment-records
-        OUTPUT adoption-status
-    PERFORM PROCESS-ANIMALS UNTIL EOF
-    CLOSE animal-details treatment-records adoption-status
-    STOP RUN.
-
-PROCESS-ANIMALS.
-    READ animal-details INTO ANIMAL-RECORD AT END SET EOF TO TRUE.
+        OUTPUT adoption-status treatment-history vaccination-schedule
+            length-of-stay-stats
+    PERFORM LOAD-TREATMENTS
+    READ animal-details INTO ANIMAL-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
+        MOVE 'N' TO WS-ADOPTED-THIS-RUN
         PERFORM TRACK-TREATMENTS
         PERFORM UPDATE-ADOPTION-STATUS
-        READ animal-details INTO ANIMAL-RECORD AT END SET EOF TO TRUE.
-    END-PERFORM.
+        PERFORM CHECK-UPCOMING-TREATMENTS
+        PERFORM CALCULATE-LENGTH-OF-STAY
+        READ animal-details INTO ANIMAL-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    PERFORM DISPLAY-LOS-SUMMARY
+    CLOSE animal-details treatment-records
+        adoption-status treatment-history vaccination-schedule
+        length-of-stay-stats
+    STOP RUN.
 
-TRACK-TREATMENTS.
+LOAD-TREATMENTS.
+    READ treatment-records INTO TREATMENT-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ treatment-records INTO TREATMENT-RECORD AT END SET EOF TO TRUE.
-        IF TR-ANIMAL-ID = ANIMAL-ID
-            DISPLAY "Treatment for ", ANIMAL-ID, ": ", TREATMENT
+        IF WS-TREATMENT-COUNT < 1000
+            ADD 1 TO WS-TREATMENT-COUNT
+            MOVE TR-ANIMAL-ID TO TT-ANIMAL-ID(WS-TREATMENT-COUNT)
+            MOVE TREATMENT-DATE TO TT-TREATMENT-DATE(WS-TREATMENT-COUNT)
+            MOVE TREATMENT TO TT-TREATMENT(WS-TREATMENT-COUNT)
+            MOVE TR-NEXT-DUE-DATE TO TT-NEXT-DUE-DATE(WS-TREATMENT-COUNT)
+        ELSE
+            DISPLAY "Treatment table full - discarding " TR-ANIMAL-ID
+        END-IF
+        READ treatment-records INTO TREATMENT-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+TRACK-TREATMENTS.
+    PERFORM VARYING TREAT-IDX FROM 1 BY 1 UNTIL TREAT-IDX > WS-TREATMENT-COUNT
+        IF TT-ANIMAL-ID(TREAT-IDX) = ANIMAL-ID
+            DISPLAY "Treatment for ", ANIMAL-ID, ": ", TT-TREATMENT(TREAT-IDX)
+            MOVE TT-ANIMAL-ID(TREAT-IDX) TO TH-ANIMAL-ID
+            MOVE TT-TREATMENT-DATE(TREAT-IDX) TO TH-TREATMENT-DATE
+            MOVE TT-TREATMENT(TREAT-IDX) TO TH-TREATMENT
+            MOVE HEALTH-STATUS TO TH-HEALTH-STATUS
+            WRITE TREATMENT-HISTORY-RECORD
         END-IF
     END-PERFORM.
 
@@ -66,5 +151,86 @@ UPDATE-ADOPTION-STATUS.
         ACCEPT ADOPTION-DATE
         DISPLAY "Enter Adopted By for ", ANIMAL-ID, ": "
         ACCEPT ADOPTED-BY
+        COMPUTE AD-LENGTH-OF-STAY = ADOPTION-DATE - INTAKE-DATE
         WRITE ADOPTION-RECORD
+        MOVE 'Y' TO WS-ADOPTED-THIS-RUN
+        MOVE ADOPTION-DATE TO WS-ANIMAL-ADOPTION-DATE
     END-IF.
+
+CHECK-UPCOMING-TREATMENTS.
+    COMPUTE WS-REMINDER-CUTOFF = WS-CURRENT-DATE + 7
+    PERFORM VARYING TREAT-IDX FROM 1 BY 1 UNTIL TREAT-IDX > WS-TREATMENT-COUNT
+        IF TT-ANIMAL-ID(TREAT-IDX) = ANIMAL-ID
+                AND TT-NEXT-DUE-DATE(TREAT-IDX) > 0
+                AND TT-NEXT-DUE-DATE(TREAT-IDX) <= WS-REMINDER-CUTOFF
+            IF TT-NEXT-DUE-DATE(TREAT-IDX) < WS-CURRENT-DATE
+                MOVE 'OVERDUE' TO WS-VACC-STATUS
+            ELSE
+                MOVE 'UPCOMING' TO WS-VACC-STATUS
+            END-IF
+            MOVE ANIMAL-ID TO VS-ANIMAL-ID
+            MOVE TT-TREATMENT-DATE(TREAT-IDX) TO VS-LAST-VACCINE-DATE
+            MOVE TT-NEXT-DUE-DATE(TREAT-IDX) TO VS-NEXT-DUE-DATE
+            MOVE WS-VACC-STATUS TO VS-STATUS
+            WRITE VACCINATION-SCHEDULE-RECORD
+        END-IF
+    END-PERFORM.
+
+CALCULATE-LENGTH-OF-STAY.
+    IF ADOPTED-THIS-RUN
+        COMPUTE WS-LENGTH-OF-STAY = WS-ANIMAL-ADOPTION-DATE - INTAKE-DATE
+        MOVE 'ADOPTED' TO WS-LOS-STATUS
+    ELSE
+        COMPUTE WS-LENGTH-OF-STAY = WS-CURRENT-DATE - INTAKE-DATE
+        MOVE 'IN CARE' TO WS-LOS-STATUS
+    END-IF
+    MOVE ANIMAL-ID TO LOS-ANIMAL-ID
+    MOVE WS-LENGTH-OF-STAY TO LOS-DAYS
+    MOVE WS-LOS-STATUS TO LOS-STATUS
+    WRITE LOS-RECORD
+    ADD WS-LENGTH-OF-STAY TO WS-TOTAL-LOS
+    ADD 1 TO WS-ANIMAL-COUNT
+    PERFORM TALLY-SPECIES-LOS.
+
+TALLY-SPECIES-LOS.
+    MOVE 'N' TO WS-SPECIES-FOUND
+    PERFORM VARYING SPEC-IDX FROM 1 BY 1 UNTIL SPEC-IDX > WS-SPECIES-COUNT
+        IF SP-SPECIES(SPEC-IDX) = SPECIES
+            MOVE 'Y' TO WS-SPECIES-FOUND
+            ADD 1 TO SP-COUNT(SPEC-IDX)
+            ADD WS-LENGTH-OF-STAY TO SP-TOTAL-LOS(SPEC-IDX)
+            IF WS-LENGTH-OF-STAY < SP-MIN-LOS(SPEC-IDX)
+                MOVE WS-LENGTH-OF-STAY TO SP-MIN-LOS(SPEC-IDX)
+            END-IF
+            IF WS-LENGTH-OF-STAY > SP-MAX-LOS(SPEC-IDX)
+                MOVE WS-LENGTH-OF-STAY TO SP-MAX-LOS(SPEC-IDX)
+            END-IF
+        END-IF
+    END-PERFORM
+    IF NOT SPECIES-FOUND
+        IF WS-SPECIES-COUNT < 50
+        ADD 1 TO WS-SPECIES-COUNT
+        MOVE SPECIES TO SP-SPECIES(WS-SPECIES-COUNT)
+        MOVE 1 TO SP-COUNT(WS-SPECIES-COUNT)
+        MOVE WS-LENGTH-OF-STAY TO SP-TOTAL-LOS(WS-SPECIES-COUNT)
+        MOVE WS-LENGTH-OF-STAY TO SP-MIN-LOS(WS-SPECIES-COUNT)
+        MOVE WS-LENGTH-OF-STAY TO SP-MAX-LOS(WS-SPECIES-COUNT)
+        ELSE
+            DISPLAY "Species table full - discarding " SPECIES
+        END-IF
+    END-IF.
+
+DISPLAY-LOS-SUMMARY.
+    IF WS-ANIMAL-COUNT > 0
+        COMPUTE WS-AVERAGE-LOS ROUNDED = WS-TOTAL-LOS / WS-ANIMAL-COUNT
+        DISPLAY "Animals processed: " WS-ANIMAL-COUNT
+        DISPLAY "Average length of stay (days): " WS-AVERAGE-LOS
+    END-IF
+    PERFORM VARYING SPEC-IDX FROM 1 BY 1 UNTIL SPEC-IDX > WS-SPECIES-COUNT
+        COMPUTE WS-AVERAGE-LOS ROUNDED =
+            SP-TOTAL-LOS(SPEC-IDX) / SP-COUNT(SPEC-IDX)
+        DISPLAY "Species: " SP-SPECIES(SPEC-IDX)
+            " Avg LOS: " WS-AVERAGE-LOS
+            " Min: " SP-MIN-LOS(SPEC-IDX)
+            " Max: " SP-MAX-LOS(SPEC-IDX)
+    END-PERFORM.
