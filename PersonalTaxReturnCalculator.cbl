@@ -24,25 +24,36 @@ WORKING-STORAGE SECTION.
    05 MEDIUM-INCOME-RATE     PIC V9(2) VALUE 0.20.
    05 HIGH-INCOME-RATE       PIC V9(2) VALUE 0.30.
 
+01 FILING-STATUS              PIC X VALUE 'S'.
+    88 SINGLE-STATUS          VALUE 'S'.
+    88 MARRIED-STATUS         VALUE 'M'.
+    88 HEAD-OF-HOUSEHOLD-STATUS VALUE 'H'.
+
+01 WS-BRACKET-THRESHOLD-1     PIC 9(8)v99.
+01 WS-BRACKET-THRESHOLD-2     PIC 9(8)v99.
+
+01 NUMBER-OF-DEPENDENTS       PIC 9(2) VALUE 0.
+01 WS-CREDIT-PER-DEPENDENT    PIC 9(4)v99 VALUE 2000.00.
+01 WS-TOTAL-CREDITS           PIC 9(6)v99.
+
 PROCEDURE DIVISION.
 START-PROGRAM.
     DISPLAY "Enter Taxpayer Name: "
     ACCEPT TAXPAYER-NAME
+    DISPLAY "Enter Filing Status (S=Single, M=Married Filing Jointly, H=Head of Household): "
+    ACCEPT FILING-STATUS
     DISPLAY "Enter Annual Income: $"
     ACCEPT ANNUAL-INCOME
     DISPLAY "Enter Tax Deductions: $"
     ACCEPT TAX-DEDUCTIONS
+    DISPLAY "Enter Number of Dependents: "
+    ACCEPT NUMBER-OF-DEPENDENTS
 
     COMPUTE TAXABLE-INCOME = ANNUAL-INCOME - TAX-DEDUCTIONS
 
-    EVALUATE TRUE
-        WHEN TAXABLE-INCOME <= 30000
-            COMPUTE TAX-OWED = TAXABLE-INCOME * LOW-INCOME-RATE
-        WHEN TAXABLE-INCOME > 30000 AND TAXABLE-INCOME <= 70000
-            COMPUTE TAX-OWED = TAXABLE-INCOME * MEDIUM-INCOME-RATE
-        WHEN TAXABLE-INCOME > 70000
-            COMPUTE TAX-OWED = TAXABLE-INCOME * HIGH-INCOME-RATE
-    END-EVALUATE
+    PERFORM DETERMINE-BRACKETS
+    PERFORM CALCULATE-MARGINAL-TAX
+    PERFORM APPLY-DEPENDENT-CREDITS
 
     DISPLAY "Enter Tax Already Paid: $"
     ACCEPT TAX-PAID
@@ -57,4 +68,40 @@ START-PROGRAM.
 
     STOP RUN.
 
-END PROGRAM PersonalTaxReturnCalculation.
\ No newline at end of file
+DETERMINE-BRACKETS.
+    EVALUATE TRUE
+        WHEN MARRIED-STATUS
+            MOVE 60000 TO WS-BRACKET-THRESHOLD-1
+            MOVE 140000 TO WS-BRACKET-THRESHOLD-2
+        WHEN HEAD-OF-HOUSEHOLD-STATUS
+            MOVE 45000 TO WS-BRACKET-THRESHOLD-1
+            MOVE 105000 TO WS-BRACKET-THRESHOLD-2
+        WHEN OTHER
+            MOVE 30000 TO WS-BRACKET-THRESHOLD-1
+            MOVE 70000 TO WS-BRACKET-THRESHOLD-2
+    END-EVALUATE.
+
+CALCULATE-MARGINAL-TAX.
+    EVALUATE TRUE
+        WHEN TAXABLE-INCOME <= WS-BRACKET-THRESHOLD-1
+            COMPUTE TAX-OWED = TAXABLE-INCOME * LOW-INCOME-RATE
+        WHEN TAXABLE-INCOME <= WS-BRACKET-THRESHOLD-2
+            COMPUTE TAX-OWED =
+                (WS-BRACKET-THRESHOLD-1 * LOW-INCOME-RATE) +
+                ((TAXABLE-INCOME - WS-BRACKET-THRESHOLD-1) * MEDIUM-INCOME-RATE)
+        WHEN OTHER
+            COMPUTE TAX-OWED =
+                (WS-BRACKET-THRESHOLD-1 * LOW-INCOME-RATE) +
+                ((WS-BRACKET-THRESHOLD-2 - WS-BRACKET-THRESHOLD-1) * MEDIUM-INCOME-RATE) +
+                ((TAXABLE-INCOME - WS-BRACKET-THRESHOLD-2) * HIGH-INCOME-RATE)
+    END-EVALUATE.
+
+APPLY-DEPENDENT-CREDITS.
+    COMPUTE WS-TOTAL-CREDITS = NUMBER-OF-DEPENDENTS * WS-CREDIT-PER-DEPENDENT
+    IF WS-TOTAL-CREDITS > TAX-OWED
+        MOVE 0 TO TAX-OWED
+    ELSE
+        SUBTRACT WS-TOTAL-CREDITS FROM TAX-OWED
+    END-IF.
+
+END PROGRAM PersonalTaxReturnCalculation.
