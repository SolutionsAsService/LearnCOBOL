@@ -6,8 +6,11 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT subscription-file ASSIGN TO 'subscription-file.dat'.
+    SELECT subscription-file-updated ASSIGN TO 'subscription-file-updated.dat'.
     SELECT billing-file ASSIGN TO 'billing-file.dat'.
     SELECT cancellation-file ASSIGN TO 'cancellation-file.dat'.
+    SELECT payment-failures ASSIGN TO 'payment-failures.dat'.
+    SELECT dunning-notices ASSIGN TO 'dunning-notices.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,48 +22,192 @@ FD subscription-file.
         88 CANCELLED       VALUE 'C'.
     05 SUBSCRIPTION-FEE    PIC 9(5)V99.
     05 RENEWAL-DATE        PIC 9(8).
+    05 LAST-RENEWAL-DATE   PIC 9(8).
+    05 RETRY-COUNT         PIC 9(2).
+
+FD subscription-file-updated.
+01 SUBSCRIPTION-RECORD-UPDATED.
+    05 SU-CUSTOMER-ID         PIC X(10).
+    05 SU-SUBSCRIPTION-STATUS PIC X.
+    05 SU-SUBSCRIPTION-FEE    PIC 9(5)V99.
+    05 SU-RENEWAL-DATE        PIC 9(8).
+    05 SU-LAST-RENEWAL-DATE   PIC 9(8).
+    05 SU-RETRY-COUNT         PIC 9(2).
 
 FD billing-file.
 01 BILLING-RECORD.
     05 BR-CUSTOMER-ID      PIC X(10).
     05 BR-SUBSCRIPTION-FEE PIC 9(5)V99.
+    05 BR-BILLING-TYPE     PIC X(10).
 
 FD cancellation-file.
 01 CANCELLATION-RECORD.
     05 CR-CUSTOMER-ID      PIC X(10).
 
+FD payment-failures.
+01 PAYMENT-FAILURE-RECORD.
+    05 PF-CUSTOMER-ID      PIC X(10).
+
+FD dunning-notices.
+01 DUNNING-RECORD.
+    05 DN-CUSTOMER-ID      PIC X(10).
+    05 DN-RETRY-COUNT      PIC 9(2).
+    05 DN-MESSAGE          PIC X(55).
+
 WORKING-STORAGE SECTION.
-01 WS-CURRENT-DATE        PIC 9(8) VALUE 20231001.  /* Example Date */
+01 WS-CURRENT-DATE        PIC 9(8).
 01 WS-END-OF-FILE         PIC X VALUE 'N'.
     88 EOF                VALUE 'Y'.
     88 NOT-EOF            VALUE 'N'.
 
+01 WS-CANCELLED-THIS-RUN      PIC X VALUE 'N'.
+    88 CANCELLED-THIS-RUN     VALUE 'Y'.
+01 WS-PAYMENT-FAILED-THIS-RUN PIC X VALUE 'N'.
+    88 PAYMENT-FAILED-THIS-RUN VALUE 'Y'.
+
+01 WS-MAX-RETRIES         PIC 9(2) VALUE 3.
+01 WS-DAYS-USED           PIC S9(5).
+01 WS-DAYS-IN-CYCLE       PIC S9(5).
+01 WS-DAYS-REMAINING      PIC S9(5).
+01 WS-PRORATED-FEE        PIC 9(5)V99.
+01 WS-DEFAULT-CYCLE-DAYS  PIC 9(3) VALUE 30.
+01 WS-NEXT-CYCLE-DAYS     PIC S9(5).
+
+01 WS-CANCEL-COUNT        PIC 9(4) VALUE 0.
+01 CANCELLATION-TABLE.
+    05 CANCEL-ENTRY OCCURS 200 TIMES INDEXED BY CANCEL-IDX.
+        10 CT-CUSTOMER-ID  PIC X(10).
+
+01 WS-FAILURE-COUNT       PIC 9(4) VALUE 0.
+01 FAILURE-TABLE.
+    05 FAILURE-ENTRY OCCURS 200 TIMES INDEXED BY FAILURE-IDX.
+        10 FL-CUSTOMER-ID  PIC X(10).
+
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT subscription-file cancellation-file
-        OUTPUT billing-file
-    READ subscription-file AT END SET EOF TO TRUE.
+    OPEN INPUT subscription-file cancellation-file payment-failures
+         OUTPUT billing-file dunning-notices subscription-file-updated
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    PERFORM LOAD-CANCELLATIONS
+    PERFORM LOAD-PAYMENT-FAILURES
+    READ subscription-file AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        PERFORM PROCESS-CANCELLATIONS
-        IF ACTIVE AND RENEWAL-DATE <= WS-CURRENT-DATE
-            PERFORM PROCESS-RENEWAL
-        END-IF
-        READ subscription-file AT END SET EOF TO TRUE.
+        PERFORM PROCESS-SUBSCRIPTION
+        READ subscription-file AT END SET EOF TO TRUE END-READ
     END-PERFORM
     CLOSE subscription-file billing-file cancellation-file
+        payment-failures dunning-notices subscription-file-updated
     STOP RUN.
 
-PROCESS-CANCELLATIONS.
+LOAD-CANCELLATIONS.
+    READ cancellation-file INTO CANCELLATION-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ cancellation-file INTO CANCELLATION-RECORD AT END SET EOF TO TRUE
-        IF CR-CUSTOMER-ID = CUSTOMER-ID
-            SET CANCELLED TO TRUE
-            EXIT PERFORM
+        IF WS-CANCEL-COUNT < 200
+            ADD 1 TO WS-CANCEL-COUNT
+            MOVE CR-CUSTOMER-ID TO CT-CUSTOMER-ID(WS-CANCEL-COUNT)
+        ELSE
+            DISPLAY "Cancellation table full - discarding " CR-CUSTOMER-ID
         END-IF
-    END-PERFORM.
+        READ cancellation-file INTO CANCELLATION-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+LOAD-PAYMENT-FAILURES.
+    READ payment-failures INTO PAYMENT-FAILURE-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF WS-FAILURE-COUNT < 200
+            ADD 1 TO WS-FAILURE-COUNT
+            MOVE PF-CUSTOMER-ID TO FL-CUSTOMER-ID(WS-FAILURE-COUNT)
+        ELSE
+            DISPLAY "Payment failure table full - discarding " PF-CUSTOMER-ID
+        END-IF
+        READ payment-failures INTO PAYMENT-FAILURE-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+PROCESS-SUBSCRIPTION.
+    PERFORM CHECK-CANCELLATION
+    IF CANCELLED-THIS-RUN
+        PERFORM PROCESS-MIDCYCLE-CANCELLATION
+    ELSE
+        IF ACTIVE AND RENEWAL-DATE <= WS-CURRENT-DATE
+            PERFORM PROCESS-RENEWAL
+        END-IF
+    END-IF
+    PERFORM WRITE-UPDATED-SUBSCRIPTION.
+
+CHECK-CANCELLATION.
+    MOVE 'N' TO WS-CANCELLED-THIS-RUN
+    IF ACTIVE
+        PERFORM VARYING CANCEL-IDX FROM 1 BY 1 UNTIL CANCEL-IDX > WS-CANCEL-COUNT
+            IF CT-CUSTOMER-ID(CANCEL-IDX) = CUSTOMER-ID
+                SET CANCELLED TO TRUE
+                MOVE 'Y' TO WS-CANCELLED-THIS-RUN
+            END-IF
+        END-PERFORM
+    END-IF.
+
+PROCESS-MIDCYCLE-CANCELLATION.
+    COMPUTE WS-DAYS-USED = WS-CURRENT-DATE - LAST-RENEWAL-DATE
+    COMPUTE WS-DAYS-IN-CYCLE = RENEWAL-DATE - LAST-RENEWAL-DATE
+    COMPUTE WS-DAYS-REMAINING = WS-DAYS-IN-CYCLE - WS-DAYS-USED
+    IF WS-DAYS-IN-CYCLE > 0 AND WS-DAYS-REMAINING > 0
+        COMPUTE WS-PRORATED-FEE ROUNDED =
+            SUBSCRIPTION-FEE * WS-DAYS-REMAINING / WS-DAYS-IN-CYCLE
+    ELSE
+        MOVE ZERO TO WS-PRORATED-FEE
+    END-IF
+    MOVE CUSTOMER-ID TO BR-CUSTOMER-ID
+    MOVE WS-PRORATED-FEE TO BR-SUBSCRIPTION-FEE
+    MOVE 'CREDIT' TO BR-BILLING-TYPE
+    WRITE BILLING-RECORD.
 
 PROCESS-RENEWAL.
-    IF NOT CANCELLED
-        WRITE BILLING-RECORD FROM SUBSCRIPTION-RECORD
-        /* Additional logic to update RENEWAL-DATE in the subscription record could be added here */
+    PERFORM CHECK-PAYMENT-FAILURE
+    IF PAYMENT-FAILED-THIS-RUN
+        PERFORM PROCESS-DUNNING
+    ELSE
+        MOVE CUSTOMER-ID TO BR-CUSTOMER-ID
+        MOVE SUBSCRIPTION-FEE TO BR-SUBSCRIPTION-FEE
+        MOVE 'RENEWAL' TO BR-BILLING-TYPE
+        WRITE BILLING-RECORD
+        MOVE ZERO TO RETRY-COUNT
+        PERFORM ADVANCE-RENEWAL-DATE
     END-IF.
+
+ADVANCE-RENEWAL-DATE.
+    COMPUTE WS-NEXT-CYCLE-DAYS = RENEWAL-DATE - LAST-RENEWAL-DATE
+    IF WS-NEXT-CYCLE-DAYS <= 0
+        MOVE WS-DEFAULT-CYCLE-DAYS TO WS-NEXT-CYCLE-DAYS
+    END-IF
+    MOVE RENEWAL-DATE TO LAST-RENEWAL-DATE
+    COMPUTE RENEWAL-DATE = RENEWAL-DATE + WS-NEXT-CYCLE-DAYS.
+
+CHECK-PAYMENT-FAILURE.
+    MOVE 'N' TO WS-PAYMENT-FAILED-THIS-RUN
+    PERFORM VARYING FAILURE-IDX FROM 1 BY 1 UNTIL FAILURE-IDX > WS-FAILURE-COUNT
+        IF FL-CUSTOMER-ID(FAILURE-IDX) = CUSTOMER-ID
+            MOVE 'Y' TO WS-PAYMENT-FAILED-THIS-RUN
+        END-IF
+    END-PERFORM.
+
+PROCESS-DUNNING.
+    ADD 1 TO RETRY-COUNT
+    MOVE CUSTOMER-ID TO DN-CUSTOMER-ID
+    MOVE RETRY-COUNT TO DN-RETRY-COUNT
+    IF RETRY-COUNT > WS-MAX-RETRIES
+        SET CANCELLED TO TRUE
+        MOVE 'Payment failed - subscription cancelled after max retries' TO DN-MESSAGE
+    ELSE
+        MOVE 'Payment failed - will retry next cycle' TO DN-MESSAGE
+    END-IF
+    WRITE DUNNING-RECORD.
+
+WRITE-UPDATED-SUBSCRIPTION.
+    MOVE CUSTOMER-ID TO SU-CUSTOMER-ID
+    MOVE SUBSCRIPTION-STATUS TO SU-SUBSCRIPTION-STATUS
+    MOVE SUBSCRIPTION-FEE TO SU-SUBSCRIPTION-FEE
+    MOVE RENEWAL-DATE TO SU-RENEWAL-DATE
+    MOVE LAST-RENEWAL-DATE TO SU-LAST-RENEWAL-DATE
+    MOVE RETRY-COUNT TO SU-RETRY-COUNT
+    WRITE SUBSCRIPTION-RECORD-UPDATED.
