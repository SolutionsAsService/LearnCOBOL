@@ -7,6 +7,10 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT acl-logs ASSIGN TO 'acl-logs.dat'.
     SELECT unauthorized-access-reports ASSIGN TO 'unauthorized-access-reports.dat'.
+    SELECT brute-force-alerts ASSIGN TO 'brute-force-alerts.dat'.
+    SELECT granted-access-summary ASSIGN TO 'granted-access-summary.dat'.
+    SELECT acl-logs-archive ASSIGN TO 'acl-logs-archive.dat'.
+    SELECT acl-logs-retained ASSIGN TO 'acl-logs-retained.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -27,32 +31,262 @@ FD unauthorized-access-reports.
     05 UAR-ATTEMPTED-IP    PIC X(15).
     05 UAR-RESOURCE        PIC X(30).
 
+FD brute-force-alerts.
+01 BRUTE-FORCE-ALERT-RECORD.
+    05 BF-ATTEMPTED-IP     PIC X(15).
+    05 BF-DENIED-COUNT     PIC 9(5).
+    05 BF-MESSAGE          PIC X(40).
+
+FD granted-access-summary.
+01 GRANTED-ACCESS-SUMMARY-RECORD.
+    05 GS-RESOURCE         PIC X(30).
+    05 GS-GRANTED-COUNT    PIC 9(5).
+    05 GS-DENIED-COUNT     PIC 9(5).
+
+FD acl-logs-archive.
+01 ACL-ARCHIVE-RECORD.
+    05 ARC-LOG-DATE            PIC 9(8).
+    05 ARC-LOG-TIME            PIC 9(6).
+    05 ARC-ATTEMPTED-IP        PIC X(15).
+    05 ARC-RESOURCE-ATTEMPTED  PIC X(30).
+    05 ARC-ACCESS-RESULT       PIC X(10).
+
+FD acl-logs-retained.
+01 ACL-RETAINED-RECORD.
+    05 RET-LOG-DATE            PIC 9(8).
+    05 RET-LOG-TIME            PIC 9(6).
+    05 RET-ATTEMPTED-IP        PIC X(15).
+    05 RET-RESOURCE-ATTEMPTED  PIC X(30).
+    05 RET-ACCESS-RESULT       PIC X(10).
+
 WORKING-STORAGE SECTION.
-01 WS-CURRENT-DATE        PIC 9(8) VALUE 20231015.
+01 WS-CURRENT-DATE        PIC 9(8).
 01 WS-END-OF-FILE         PIC X VALUE 'N'.
     88 EOF                VALUE 'Y'.
     88 NOT-EOF            VALUE 'N'.
 
+01 WS-BRUTE-FORCE-THRESHOLD PIC 9(3) VALUE 5.
+01 WS-WINDOW-SECONDS        PIC 9(5) VALUE 300.
+01 WS-IP-COUNT              PIC 9(4) VALUE 0.
+01 WS-IP-FOUND              PIC X VALUE 'N'.
+    88 IP-FOUND             VALUE 'Y'.
+01 IP-TABLE.
+    05 IP-ENTRY OCCURS 200 TIMES INDEXED BY IP-IDX.
+        10 IP-ADDRESS             PIC X(15).
+        10 IP-WINDOW-START-DATE   PIC 9(8).
+        10 IP-WINDOW-START-TIME   PIC 9(6).
+        10 IP-WINDOW-COUNT        PIC 9(5).
+        10 IP-MAX-WINDOW-COUNT    PIC 9(5).
+
+01 WS-ELAPSED-SECONDS       PIC S9(7).
+01 WS-CURRENT-SECS-OF-DAY   PIC 9(5).
+01 WS-WINDOW-SECS-OF-DAY    PIC 9(5).
+01 WS-TIME-HH               PIC 9(2).
+01 WS-TIME-MM               PIC 9(2).
+01 WS-TIME-SS               PIC 9(2).
+
+01 WS-RESOURCE-COUNT        PIC 9(4) VALUE 0.
+01 WS-RESOURCE-FOUND        PIC X VALUE 'N'.
+    88 RESOURCE-FOUND       VALUE 'Y'.
+01 WS-RESOURCE-IDX           PIC 9(4).
+01 RESOURCE-TABLE.
+    05 RESOURCE-ENTRY OCCURS 200 TIMES INDEXED BY RES-IDX.
+        10 RES-NAME            PIC X(30).
+        10 RES-GRANTED-COUNT   PIC 9(5).
+        10 RES-DENIED-COUNT    PIC 9(5).
+
+01 WS-RETENTION-DAYS           PIC 9(3) VALUE 90.
+01 WS-RETENTION-CUTOFF-DATE    PIC 9(8).
+01 WS-ARCHIVED-COUNT           PIC 9(5) VALUE 0.
+01 WS-RETAINED-COUNT           PIC 9(5) VALUE 0.
+
 PROCEDURE DIVISION.
 BEGIN.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    COMPUTE WS-RETENTION-CUTOFF-DATE = WS-CURRENT-DATE - WS-RETENTION-DAYS
     OPEN INPUT acl-logs
-        OUTPUT unauthorized-access-reports
+        OUTPUT unauthorized-access-reports brute-force-alerts
+            granted-access-summary acl-logs-archive acl-logs-retained
     PERFORM PROCESS-ACL-LOGS UNTIL EOF
-    CLOSE acl-logs unauthorized-access-reports
+    PERFORM WRITE-BRUTE-FORCE-ALERTS
+    PERFORM WRITE-GRANTED-ACCESS-SUMMARY
+    CLOSE acl-logs acl-logs-retained
+    PERFORM REPLACE-ACL-LOGS-WITH-RETAINED
+    PERFORM DISPLAY-RETENTION-SUMMARY
+    CLOSE unauthorized-access-reports brute-force-alerts
+        granted-access-summary acl-logs-archive
     STOP RUN.
 
 PROCESS-ACL-LOGS.
-    READ acl-logs INTO ACL-LOG-RECORD AT END SET EOF TO TRUE.
+    READ acl-logs INTO ACL-LOG-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
         IF ACCESS-DENIED
             PERFORM GENERATE-UNAUTHORIZED-REPORT
+            PERFORM TALLY-DENIED-IP
+            PERFORM TALLY-DENIED-RESOURCE
+        ELSE
+            IF ACCESS-GRANTED
+                PERFORM TALLY-GRANTED-RESOURCE
+            END-IF
         END-IF
-        READ acl-logs INTO ACL-LOG-RECORD AT END SET EOF TO TRUE.
+        PERFORM ARCHIVE-OR-RETAIN-LOG
+        READ acl-logs INTO ACL-LOG-RECORD AT END SET EOF TO TRUE END-READ
     END-PERFORM.
 
+ARCHIVE-OR-RETAIN-LOG.
+    IF LOG-DATE < WS-RETENTION-CUTOFF-DATE
+        MOVE LOG-DATE TO ARC-LOG-DATE
+        MOVE LOG-TIME TO ARC-LOG-TIME
+        MOVE ATTEMPTED-IP TO ARC-ATTEMPTED-IP
+        MOVE RESOURCE-ATTEMPTED TO ARC-RESOURCE-ATTEMPTED
+        MOVE ACCESS-RESULT TO ARC-ACCESS-RESULT
+        WRITE ACL-ARCHIVE-RECORD
+        ADD 1 TO WS-ARCHIVED-COUNT
+    ELSE
+        MOVE LOG-DATE TO RET-LOG-DATE
+        MOVE LOG-TIME TO RET-LOG-TIME
+        MOVE ATTEMPTED-IP TO RET-ATTEMPTED-IP
+        MOVE RESOURCE-ATTEMPTED TO RET-RESOURCE-ATTEMPTED
+        MOVE ACCESS-RESULT TO RET-ACCESS-RESULT
+        WRITE ACL-RETAINED-RECORD
+        ADD 1 TO WS-RETAINED-COUNT
+    END-IF.
+
+REPLACE-ACL-LOGS-WITH-RETAINED.
+    OPEN INPUT acl-logs-retained
+    OPEN OUTPUT acl-logs
+    READ acl-logs-retained INTO ACL-RETAINED-RECORD
+        AT END SET EOF TO TRUE
+    END-READ
+    PERFORM UNTIL EOF
+        MOVE RET-LOG-DATE TO LOG-DATE
+        MOVE RET-LOG-TIME TO LOG-TIME
+        MOVE RET-ATTEMPTED-IP TO ATTEMPTED-IP
+        MOVE RET-RESOURCE-ATTEMPTED TO RESOURCE-ATTEMPTED
+        MOVE RET-ACCESS-RESULT TO ACCESS-RESULT
+        WRITE ACL-LOG-RECORD
+        READ acl-logs-retained INTO ACL-RETAINED-RECORD
+            AT END SET EOF TO TRUE
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE
+    CLOSE acl-logs-retained acl-logs.
+
 GENERATE-UNAUTHORIZED-REPORT.
     MOVE LOG-DATE TO REPORT-DATE
     MOVE LOG-TIME TO REPORT-TIME
     MOVE ATTEMPTED-IP TO UAR-ATTEMPTED-IP
     MOVE RESOURCE-ATTEMPTED TO UAR-RESOURCE
-    WRITE UNAUTHORIZED-ACCESS-REPORT.
\ No newline at end of file
+    WRITE UNAUTHORIZED-ACCESS-REPORT.
+
+TALLY-DENIED-IP.
+    MOVE 'N' TO WS-IP-FOUND
+    PERFORM VARYING IP-IDX FROM 1 BY 1 UNTIL IP-IDX > WS-IP-COUNT
+        IF IP-ADDRESS(IP-IDX) = ATTEMPTED-IP
+            PERFORM UPDATE-IP-WINDOW
+            MOVE 'Y' TO WS-IP-FOUND
+        END-IF
+    END-PERFORM
+    IF NOT IP-FOUND
+        IF WS-IP-COUNT < 200
+            ADD 1 TO WS-IP-COUNT
+            MOVE ATTEMPTED-IP TO IP-ADDRESS(WS-IP-COUNT)
+            MOVE LOG-DATE TO IP-WINDOW-START-DATE(WS-IP-COUNT)
+            MOVE LOG-TIME TO IP-WINDOW-START-TIME(WS-IP-COUNT)
+            MOVE 1 TO IP-WINDOW-COUNT(WS-IP-COUNT)
+            MOVE 1 TO IP-MAX-WINDOW-COUNT(WS-IP-COUNT)
+        ELSE
+            DISPLAY "IP table full - discarding tracking for " ATTEMPTED-IP
+        END-IF
+    END-IF.
+
+UPDATE-IP-WINDOW.
+    PERFORM CALCULATE-ELAPSED-SECONDS
+    IF WS-ELAPSED-SECONDS > WS-WINDOW-SECONDS
+        MOVE LOG-DATE TO IP-WINDOW-START-DATE(IP-IDX)
+        MOVE LOG-TIME TO IP-WINDOW-START-TIME(IP-IDX)
+        MOVE 1 TO IP-WINDOW-COUNT(IP-IDX)
+    ELSE
+        ADD 1 TO IP-WINDOW-COUNT(IP-IDX)
+    END-IF
+    IF IP-WINDOW-COUNT(IP-IDX) > IP-MAX-WINDOW-COUNT(IP-IDX)
+        MOVE IP-WINDOW-COUNT(IP-IDX) TO IP-MAX-WINDOW-COUNT(IP-IDX)
+    END-IF.
+
+CALCULATE-ELAPSED-SECONDS.
+    COMPUTE WS-TIME-HH = LOG-TIME / 10000
+    COMPUTE WS-TIME-MM = (LOG-TIME - (WS-TIME-HH * 10000)) / 100
+    COMPUTE WS-TIME-SS =
+        LOG-TIME - (WS-TIME-HH * 10000) - (WS-TIME-MM * 100)
+    COMPUTE WS-CURRENT-SECS-OF-DAY =
+        (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+    COMPUTE WS-TIME-HH = IP-WINDOW-START-TIME(IP-IDX) / 10000
+    COMPUTE WS-TIME-MM =
+        (IP-WINDOW-START-TIME(IP-IDX) - (WS-TIME-HH * 10000)) / 100
+    COMPUTE WS-TIME-SS =
+        IP-WINDOW-START-TIME(IP-IDX) - (WS-TIME-HH * 10000)
+            - (WS-TIME-MM * 100)
+    COMPUTE WS-WINDOW-SECS-OF-DAY =
+        (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+    COMPUTE WS-ELAPSED-SECONDS =
+        ((LOG-DATE - IP-WINDOW-START-DATE(IP-IDX)) * 86400)
+        + (WS-CURRENT-SECS-OF-DAY - WS-WINDOW-SECS-OF-DAY).
+
+TALLY-GRANTED-RESOURCE.
+    PERFORM FIND-OR-CREATE-RESOURCE
+    IF RESOURCE-FOUND
+        ADD 1 TO RES-GRANTED-COUNT(RES-IDX)
+    END-IF.
+
+TALLY-DENIED-RESOURCE.
+    PERFORM FIND-OR-CREATE-RESOURCE
+    IF RESOURCE-FOUND
+        ADD 1 TO RES-DENIED-COUNT(RES-IDX)
+    END-IF.
+
+FIND-OR-CREATE-RESOURCE.
+    MOVE 'N' TO WS-RESOURCE-FOUND
+    PERFORM VARYING RES-IDX FROM 1 BY 1 UNTIL RES-IDX > WS-RESOURCE-COUNT
+        IF RES-NAME(RES-IDX) = RESOURCE-ATTEMPTED
+            MOVE RES-IDX TO WS-RESOURCE-IDX
+            MOVE 'Y' TO WS-RESOURCE-FOUND
+        END-IF
+    END-PERFORM
+    IF RESOURCE-FOUND
+        MOVE WS-RESOURCE-IDX TO RES-IDX
+    ELSE
+        IF WS-RESOURCE-COUNT < 200
+            ADD 1 TO WS-RESOURCE-COUNT
+            MOVE WS-RESOURCE-COUNT TO RES-IDX
+            MOVE RESOURCE-ATTEMPTED TO RES-NAME(RES-IDX)
+            MOVE 0 TO RES-GRANTED-COUNT(RES-IDX)
+            MOVE 0 TO RES-DENIED-COUNT(RES-IDX)
+            MOVE 'Y' TO WS-RESOURCE-FOUND
+        ELSE
+            DISPLAY "Resource table full - discarding tally for "
+                RESOURCE-ATTEMPTED
+        END-IF
+    END-IF.
+
+WRITE-BRUTE-FORCE-ALERTS.
+    PERFORM VARYING IP-IDX FROM 1 BY 1 UNTIL IP-IDX > WS-IP-COUNT
+        IF IP-MAX-WINDOW-COUNT(IP-IDX) >= WS-BRUTE-FORCE-THRESHOLD
+            MOVE IP-ADDRESS(IP-IDX) TO BF-ATTEMPTED-IP
+            MOVE IP-MAX-WINDOW-COUNT(IP-IDX) TO BF-DENIED-COUNT
+            MOVE 'Possible brute-force attack detected' TO BF-MESSAGE
+            WRITE BRUTE-FORCE-ALERT-RECORD
+        END-IF
+    END-PERFORM.
+
+WRITE-GRANTED-ACCESS-SUMMARY.
+    PERFORM VARYING RES-IDX FROM 1 BY 1 UNTIL RES-IDX > WS-RESOURCE-COUNT
+        MOVE RES-NAME(RES-IDX) TO GS-RESOURCE
+        MOVE RES-GRANTED-COUNT(RES-IDX) TO GS-GRANTED-COUNT
+        MOVE RES-DENIED-COUNT(RES-IDX) TO GS-DENIED-COUNT
+        WRITE GRANTED-ACCESS-SUMMARY-RECORD
+    END-PERFORM.
+
+DISPLAY-RETENTION-SUMMARY.
+    DISPLAY "Retention cutoff date: " WS-RETENTION-CUTOFF-DATE
+    DISPLAY "Log records archived: " WS-ARCHIVED-COUNT
+    DISPLAY "Log records retained: " WS-RETAINED-COUNT.
