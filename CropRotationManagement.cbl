@@ -7,7 +7,9 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT plot-details ASSIGN TO 'plot-details.dat'.
     SELECT rotation-schedule ASSIGN TO 'rotation-schedule.dat'.
+    SELECT soil-yield-history ASSIGN TO 'soil-yield-history.dat'.
     SELECT planting-recommendations ASSIGN TO 'planting-recommendations.dat'.
+    SELECT rotation-exceptions ASSIGN TO 'rotation-exceptions.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -22,35 +24,178 @@ FD rotation-schedule.
     05 ROTATION-CROP         PIC X(20).
     05 FOLLOWING-CROP        PIC X(20).
 
+FD soil-yield-history.
+01 SOIL-YIELD-RECORD.
+    05 SY-PLOT-ID             PIC X(5).
+    05 SY-LAST-YIELD          PIC 9(5).
+    05 SY-SOIL-QUALITY        PIC X(10).
+
 FD planting-recommendations.
 01 RECOMMENDATION-RECORD.
     05 REC-PLOT-ID           PIC X(5).
-    05 REC-CROP              PIC X(20).
+    05 REC-YEAR-1-CROP       PIC X(20).
+    05 REC-YEAR-2-CROP       PIC X(20).
+    05 REC-YEAR-3-CROP       PIC X(20).
+    05 REC-SOIL-QUALITY      PIC X(10).
+    05 REC-LAST-YIELD        PIC 9(5).
+
+FD rotation-exceptions.
+01 ROTATION-EXCEPTION-RECORD.
+    05 RE-PLOT-ID             PIC X(5).
+    05 RE-CROP                PIC X(20).
+    05 RE-REASON              PIC X(40).
 
 WORKING-STORAGE SECTION.
 01 WS-END-OF-FILE             PIC X VALUE 'N'.
     88 EOF                    VALUE 'Y'.
     88 NOT-EOF                VALUE 'N'.
 
+01 WS-LOOKAHEAD-YEARS         PIC 9 VALUE 3.
+01 WS-YEAR-NUM                PIC 9.
+01 WS-LOOKUP-CROP             PIC X(20).
+01 WS-NEXT-CROP               PIC X(20).
+01 WS-MATCH-FOUND             PIC X VALUE 'N'.
+    88 MATCH-FOUND            VALUE 'Y'.
+01 WS-ROTATION-FOUND          PIC X VALUE 'N'.
+    88 ROTATION-FOUND         VALUE 'Y'.
+
+01 WS-ROTATION-COUNT          PIC 9(4) VALUE 0.
+01 ROTATION-TABLE.
+    05 ROTATION-ENTRY OCCURS 200 TIMES INDEXED BY ROT-IDX.
+        10 ROT-CROP            PIC X(20).
+        10 ROT-FOLLOWING-CROP  PIC X(20).
+
+01 WS-SOIL-COUNT              PIC 9(4) VALUE 0.
+01 SOIL-TABLE.
+    05 SOIL-ENTRY OCCURS 500 TIMES INDEXED BY SOIL-IDX.
+        10 SO-PLOT-ID          PIC X(5).
+        10 SO-LAST-YIELD       PIC 9(5).
+        10 SO-SOIL-QUALITY     PIC X(10).
+01 WS-SOIL-FOUND               PIC X VALUE 'N'.
+    88 SOIL-FOUND              VALUE 'Y'.
+01 WS-SOIL-QUALITY             PIC X(10).
+01 WS-LAST-YIELD               PIC 9(5).
+
+01 WS-LOW-YIELD-THRESHOLD      PIC 9(5) VALUE 3000.
+01 WS-RESTORATIVE-CROP         PIC X(20) VALUE 'LEGUMES'.
+01 WS-START-YEAR               PIC 9.
+
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT plot-details rotation-schedule
-        OUTPUT planting-recommendations
+    OPEN INPUT plot-details rotation-schedule soil-yield-history
+        OUTPUT planting-recommendations rotation-exceptions
+    PERFORM LOAD-ROTATION-SCHEDULE
+    PERFORM LOAD-SOIL-YIELD-HISTORY
+    READ plot-details INTO PLOT-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        READ plot-details INTO PLOT-RECORD AT END SET EOF TO TRUE
         PERFORM GENERATE-RECOMMENDATIONS
+        READ plot-details INTO PLOT-RECORD AT END SET EOF TO TRUE END-READ
     END-PERFORM
-    CLOSE plot-details rotation-schedule planting-recommendations
+    CLOSE plot-details rotation-schedule soil-yield-history
+        planting-recommendations rotation-exceptions
     STOP RUN.
 
-GENERATE-RECOMMENDATIONS.
-    READ rotation-schedule INTO ROTATION-RECORD AT END SET EOF TO TRUE.
+LOAD-ROTATION-SCHEDULE.
+    READ rotation-schedule INTO ROTATION-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        IF CURRENT-CROP = ROTATION-CROP
-            MOVE PLOT-ID TO REC-PLOT-ID
-            MOVE FOLLOWING-CROP TO REC-CROP
-            WRITE RECOMMENDATION-RECORD
+        IF WS-ROTATION-COUNT < 200
+            ADD 1 TO WS-ROTATION-COUNT
+            MOVE ROTATION-CROP TO ROT-CROP(WS-ROTATION-COUNT)
+            MOVE FOLLOWING-CROP TO ROT-FOLLOWING-CROP(WS-ROTATION-COUNT)
+        ELSE
+            DISPLAY "Rotation table full - discarding " ROTATION-CROP
+        END-IF
+        READ rotation-schedule INTO ROTATION-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+LOAD-SOIL-YIELD-HISTORY.
+    READ soil-yield-history INTO SOIL-YIELD-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF WS-SOIL-COUNT < 500
+            ADD 1 TO WS-SOIL-COUNT
+            MOVE SY-PLOT-ID TO SO-PLOT-ID(WS-SOIL-COUNT)
+            MOVE SY-LAST-YIELD TO SO-LAST-YIELD(WS-SOIL-COUNT)
+            MOVE SY-SOIL-QUALITY TO SO-SOIL-QUALITY(WS-SOIL-COUNT)
+        ELSE
+            DISPLAY "Soil/yield table full - discarding " SY-PLOT-ID
+        END-IF
+        READ soil-yield-history INTO SOIL-YIELD-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+GENERATE-RECOMMENDATIONS.
+    PERFORM FIND-SOIL-YIELD-HISTORY
+    PERFORM DETERMINE-ROTATION-SEQUENCE
+    IF ROTATION-FOUND
+        PERFORM WRITE-RECOMMENDATION
+    ELSE
+        PERFORM WRITE-ROTATION-EXCEPTION
+    END-IF.
+
+FIND-SOIL-YIELD-HISTORY.
+    MOVE 'N' TO WS-SOIL-FOUND
+    MOVE ZERO TO WS-LAST-YIELD
+    MOVE SPACES TO WS-SOIL-QUALITY
+    PERFORM VARYING SOIL-IDX FROM 1 BY 1 UNTIL SOIL-IDX > WS-SOIL-COUNT
+        IF SO-PLOT-ID(SOIL-IDX) = PLOT-ID
+            MOVE SO-LAST-YIELD(SOIL-IDX) TO WS-LAST-YIELD
+            MOVE SO-SOIL-QUALITY(SOIL-IDX) TO WS-SOIL-QUALITY
+            MOVE 'Y' TO WS-SOIL-FOUND
+        END-IF
+    END-PERFORM.
+
+DETERMINE-ROTATION-SEQUENCE.
+    MOVE CURRENT-CROP TO WS-LOOKUP-CROP
+    MOVE 'N' TO WS-ROTATION-FOUND
+    MOVE SPACES TO REC-YEAR-1-CROP
+    MOVE SPACES TO REC-YEAR-2-CROP
+    MOVE SPACES TO REC-YEAR-3-CROP
+    MOVE 1 TO WS-START-YEAR
+    IF SOIL-FOUND
+        AND (WS-SOIL-QUALITY = 'DEPLETED' OR WS-SOIL-QUALITY = 'POOR'
+             OR WS-LAST-YIELD < WS-LOW-YIELD-THRESHOLD)
+        MOVE WS-RESTORATIVE-CROP TO REC-YEAR-1-CROP
+        MOVE WS-RESTORATIVE-CROP TO WS-LOOKUP-CROP
+        MOVE 'Y' TO WS-ROTATION-FOUND
+        MOVE 2 TO WS-START-YEAR
+    END-IF
+    PERFORM VARYING WS-YEAR-NUM FROM WS-START-YEAR BY 1
+            UNTIL WS-YEAR-NUM > WS-LOOKAHEAD-YEARS
+        PERFORM FIND-FOLLOWING-CROP
+        IF NOT MATCH-FOUND
             EXIT PERFORM
         END-IF
-        READ rotation-schedule INTO ROTATION-RECORD AT END SET EOF TO TRUE.
+        MOVE 'Y' TO WS-ROTATION-FOUND
+        EVALUATE WS-YEAR-NUM
+            WHEN 1
+                MOVE WS-NEXT-CROP TO REC-YEAR-1-CROP
+            WHEN 2
+                MOVE WS-NEXT-CROP TO REC-YEAR-2-CROP
+            WHEN 3
+                MOVE WS-NEXT-CROP TO REC-YEAR-3-CROP
+        END-EVALUATE
+        MOVE WS-NEXT-CROP TO WS-LOOKUP-CROP
     END-PERFORM.
+
+FIND-FOLLOWING-CROP.
+    MOVE 'N' TO WS-MATCH-FOUND
+    PERFORM VARYING ROT-IDX FROM 1 BY 1 UNTIL ROT-IDX > WS-ROTATION-COUNT
+        IF ROT-CROP(ROT-IDX) = WS-LOOKUP-CROP
+            MOVE ROT-FOLLOWING-CROP(ROT-IDX) TO WS-NEXT-CROP
+            MOVE 'Y' TO WS-MATCH-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+WRITE-RECOMMENDATION.
+    MOVE PLOT-ID TO REC-PLOT-ID
+    MOVE WS-SOIL-QUALITY TO REC-SOIL-QUALITY
+    MOVE WS-LAST-YIELD TO REC-LAST-YIELD
+    WRITE RECOMMENDATION-RECORD.
+
+WRITE-ROTATION-EXCEPTION.
+    MOVE PLOT-ID TO RE-PLOT-ID
+    MOVE CURRENT-CROP TO RE-CROP
+    MOVE 'No matching rotation rule found for current crop' TO RE-REASON
+    WRITE ROTATION-EXCEPTION-RECORD.
