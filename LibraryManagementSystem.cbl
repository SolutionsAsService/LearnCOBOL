@@ -5,9 +5,15 @@ AUTHOR. Your Name.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT item-catalog ASSIGN TO 'item-catalog.dat'.
+    SELECT item-catalog ASSIGN TO 'item-catalog.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS ITEM-ID
+        FILE STATUS IS WS-ITEM-STATUS.
     SELECT loan-records ASSIGN TO 'loan-records.dat'.
     SELECT overdue-notices ASSIGN TO 'overdue-notices.dat'.
+    SELECT patron-master ASSIGN TO 'patron-master.dat'.
+    SELECT overdue-fines ASSIGN TO 'overdue-fines.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -28,48 +34,150 @@ FD loan-records.
 FD overdue-notices.
 01 OVERDUE-NOTICE.
     05 ON-PATRON-ID         PIC X(10).
+    05 ON-PATRON-NAME       PIC X(30).
+    05 ON-PATRON-ADDRESS    PIC X(40).
+    05 ON-PATRON-EMAIL      PIC X(50).
     05 ON-ITEM-ID           PIC X(10).
     05 ON-ITEM-TITLE        PIC X(50).
     05 ON-DUE-DATE          PIC 9(8).
 
+FD patron-master.
+01 PATRON-RECORD.
+    05 PM-PATRON-ID         PIC X(10).
+    05 PM-PATRON-NAME       PIC X(30).
+    05 PM-PATRON-ADDRESS    PIC X(40).
+    05 PM-PATRON-EMAIL      PIC X(50).
+
+FD overdue-fines.
+01 FINE-RECORD.
+    05 FR-PATRON-ID         PIC X(10).
+    05 FR-ITEM-ID           PIC X(10).
+    05 FR-DAYS-OVERDUE      PIC 9(5).
+    05 FR-FINE-AMOUNT       PIC 9(5)V99.
+
 WORKING-STORAGE SECTION.
 01 WS-CURRENT-DATE         PIC 9(8) VALUE 20231015.
 01 WS-END-OF-FILE          PIC X VALUE 'N'.
     88 EOF                 VALUE 'Y'.
     88 NOT-EOF             VALUE 'N'.
+01 WS-DAYS-OVERDUE         PIC 9(5).
+01 WS-FINE-PER-DAY         PIC 9(3)V99.
+01 WS-FINE-AMOUNT          PIC 9(5)V99.
+
+01 WS-ITEM-STATUS           PIC XX.
+01 WS-ITEM-FOUND            PIC X VALUE 'N'.
+    88 ITEM-FOUND            VALUE 'Y'.
+
+01 WS-PATRON-COUNT          PIC 9(4) VALUE 0.
+01 PATRON-TABLE.
+    05 PATRON-ENTRY OCCURS 500 TIMES INDEXED BY PATRON-IDX.
+        10 PT-PATRON-ID          PIC X(10).
+        10 PT-PATRON-NAME        PIC X(30).
+        10 PT-PATRON-ADDRESS     PIC X(40).
+        10 PT-PATRON-EMAIL       PIC X(50).
+01 WS-PATRON-FOUND          PIC X VALUE 'N'.
+    88 PATRON-FOUND         VALUE 'Y'.
 
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT item-catalog loan-records
-        OUTPUT overdue-notices
+    OPEN INPUT item-catalog loan-records patron-master
+        OUTPUT overdue-notices overdue-fines
+    PERFORM LOAD-PATRON-MASTER
     PERFORM PROCESS-LOANS UNTIL EOF
-    CLOSE item-catalog loan-records overdue-notices
+    CLOSE item-catalog loan-records patron-master
+        overdue-notices overdue-fines
     STOP RUN.
 
+LOAD-PATRON-MASTER.
+    READ patron-master INTO PATRON-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF WS-PATRON-COUNT < 500
+            ADD 1 TO WS-PATRON-COUNT
+            MOVE PM-PATRON-ID TO PT-PATRON-ID(WS-PATRON-COUNT)
+            MOVE PM-PATRON-NAME TO PT-PATRON-NAME(WS-PATRON-COUNT)
+            MOVE PM-PATRON-ADDRESS TO PT-PATRON-ADDRESS(WS-PATRON-COUNT)
+            MOVE PM-PATRON-EMAIL TO PT-PATRON-EMAIL(WS-PATRON-COUNT)
+        ELSE
+            DISPLAY "Patron table full - discarding " PM-PATRON-ID
+        END-IF
+        READ patron-master INTO PATRON-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
 PROCESS-LOANS.
-    READ loan-records INTO LOAN-RECORD AT END SET EOF TO TRUE.
+    READ loan-records INTO LOAN-RECORD AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
         IF DUE-DATE < WS-CURRENT-DATE
+            PERFORM LOOKUP-ITEM
             PERFORM GENERATE-OVERDUE-NOTICE
+            PERFORM CALCULATE-OVERDUE-FINE
         END-IF
-        READ loan-records INTO LOAN-RECORD AT END SET EOF TO TRUE.
+        READ loan-records INTO LOAN-RECORD AT END SET EOF TO TRUE END-READ
     END-PERFORM.
 
+LOOKUP-ITEM.
+    MOVE LR-ITEM-ID TO ITEM-ID
+    READ item-catalog
+        INVALID KEY
+            MOVE 'N' TO WS-ITEM-FOUND
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-ITEM-FOUND
+    END-READ
+    IF NOT ITEM-FOUND
+        DISPLAY "Item not found in catalog: " LR-ITEM-ID
+    END-IF.
+
 GENERATE-OVERDUE-NOTICE.
     MOVE PATRON-ID TO ON-PATRON-ID
     MOVE LR-ITEM-ID TO ON-ITEM-ID
     MOVE DUE-DATE TO ON-DUE-DATE
-    PERFORM FIND-ITEM-TITLE
-    WRITE OVERDUE-NOTICE.
-
-FIND-ITEM-TITLE.
-    READ item-catalog INTO ITEM-RECORD AT END
-        DISPLAY "Item not found in catalog."
-        GO TO END-FIND-ITEM-TITLE
-    END-READ
-    IF ITEM-ID = LR-ITEM-ID
+    IF ITEM-FOUND
         MOVE ITEM-TITLE TO ON-ITEM-TITLE
     ELSE
-        PERFORM FIND-ITEM-TITLE UNTIL ITEM-ID = LR-ITEM-ID OR EOF
+        MOVE SPACES TO ON-ITEM-TITLE
     END-IF
-    END-FIND-ITEM-TITLE.
+    PERFORM FIND-PATRON-ADDRESS
+    WRITE OVERDUE-NOTICE.
+
+FIND-PATRON-ADDRESS.
+    MOVE 'N' TO WS-PATRON-FOUND
+    MOVE SPACES TO ON-PATRON-NAME
+    MOVE SPACES TO ON-PATRON-ADDRESS
+    MOVE SPACES TO ON-PATRON-EMAIL
+    PERFORM VARYING PATRON-IDX FROM 1 BY 1 UNTIL PATRON-IDX > WS-PATRON-COUNT
+        IF PT-PATRON-ID(PATRON-IDX) = PATRON-ID
+            MOVE PT-PATRON-NAME(PATRON-IDX) TO ON-PATRON-NAME
+            MOVE PT-PATRON-ADDRESS(PATRON-IDX) TO ON-PATRON-ADDRESS
+            MOVE PT-PATRON-EMAIL(PATRON-IDX) TO ON-PATRON-EMAIL
+            MOVE 'Y' TO WS-PATRON-FOUND
+        END-IF
+    END-PERFORM
+    IF NOT PATRON-FOUND
+        DISPLAY "Patron not found in master file: " PATRON-ID
+    END-IF.
+
+CALCULATE-OVERDUE-FINE.
+    PERFORM DETERMINE-FINE-RATE
+    COMPUTE WS-DAYS-OVERDUE = WS-CURRENT-DATE - DUE-DATE
+    COMPUTE WS-FINE-AMOUNT ROUNDED = WS-DAYS-OVERDUE * WS-FINE-PER-DAY
+    MOVE PATRON-ID TO FR-PATRON-ID
+    MOVE LR-ITEM-ID TO FR-ITEM-ID
+    MOVE WS-DAYS-OVERDUE TO FR-DAYS-OVERDUE
+    MOVE WS-FINE-AMOUNT TO FR-FINE-AMOUNT
+    WRITE FINE-RECORD.
+
+DETERMINE-FINE-RATE.
+    EVALUATE TRUE
+        WHEN NOT ITEM-FOUND
+            MOVE 0.25 TO WS-FINE-PER-DAY
+        WHEN ITEM-TYPE = 'BOOK'
+            MOVE 0.25 TO WS-FINE-PER-DAY
+        WHEN ITEM-TYPE = 'DVD'
+            MOVE 1.00 TO WS-FINE-PER-DAY
+        WHEN ITEM-TYPE = 'MAGAZINE'
+            MOVE 0.10 TO WS-FINE-PER-DAY
+        WHEN ITEM-TYPE = 'EQUIPMENT'
+            MOVE 2.00 TO WS-FINE-PER-DAY
+        WHEN OTHER
+            MOVE 0.25 TO WS-FINE-PER-DAY
+    END-EVALUATE.
