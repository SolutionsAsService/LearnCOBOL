@@ -6,8 +6,12 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT loan-details-file ASSIGN TO 'loan-details.dat'.
+    SELECT loan-details-updated ASSIGN TO 'loan-details-updated.dat'.
     SELECT payments-file ASSIGN TO 'payments.dat'.
     SELECT loan-status-report ASSIGN TO 'loan-status-report.dat'.
+    SELECT payment-exceptions ASSIGN TO 'payment-exceptions.dat'.
+    SELECT checkpoint-file ASSIGN TO 'loan-checkpoint.dat'
+        FILE STATUS IS WS-CKPT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,6 +21,21 @@ FD loan-details-file.
     05 LOAN-ID            PIC 9(6).
     05 LOAN-AMOUNT        PIC 9(7)V99.
     05 REMAINING-BALANCE  PIC 9(7)V99.
+    05 INTEREST-RATE      PIC 9V9(4).
+    05 ACCRUAL-FREQUENCY  PIC 9(2).
+    05 DUE-DATE            PIC 9(8).
+    05 LAST-PAYMENT-DATE   PIC 9(8).
+
+FD loan-details-updated.
+01 LOAN-DETAILS-RECORD-OUT.
+    05 LDO-CUSTOMER-ID        PIC 9(6).
+    05 LDO-LOAN-ID            PIC 9(6).
+    05 LDO-LOAN-AMOUNT        PIC 9(7)V99.
+    05 LDO-REMAINING-BALANCE  PIC 9(7)V99.
+    05 LDO-INTEREST-RATE      PIC 9V9(4).
+    05 LDO-ACCRUAL-FREQUENCY  PIC 9(2).
+    05 LDO-DUE-DATE           PIC 9(8).
+    05 LDO-LAST-PAYMENT-DATE  PIC 9(8).
 
 FD payments-file.
 01 PAYMENT-RECORD.
@@ -29,29 +48,222 @@ FD loan-status-report.
     05 RR-CUSTOMER-ID     PIC 9(6).
     05 RR-LOAN-ID         PIC 9(6).
     05 RR-REMAINING-BAL   PIC 9(7)V99.
+    05 RR-DELINQUENT-FLAG PIC X.
+    05 RR-LATE-FEE        PIC 9(5)V99.
+
+FD payment-exceptions.
+01 EXCEPTION-RECORD.
+    05 EX-CUSTOMER-ID     PIC 9(6).
+    05 EX-LOAN-ID         PIC 9(6).
+    05 EX-REASON          PIC X(40).
+
+FD checkpoint-file.
+01 CHECKPOINT-RECORD.
+    05 CKPT-CUSTOMER-ID       PIC 9(6).
+    05 CKPT-LOAN-ID           PIC 9(6).
+    05 CKPT-RECORDS-PROCESSED PIC 9(6).
 
 WORKING-STORAGE SECTION.
 01 WS-END-OF-FILE       PIC X VALUE 'N'.
     88 EOF              VALUE 'Y'.
     88 NOT-EOF          VALUE 'N'.
+01 WS-PAY-EOF           PIC X VALUE 'N'.
+    88 PAY-EOF          VALUE 'Y'.
+    88 PAY-NOT-EOF      VALUE 'N'.
+01 WS-ACCRUED-INTEREST  PIC 9(7)V99.
+01 WS-LOAN-MATCHED      PIC X VALUE 'N'.
+    88 LOAN-MATCHED     VALUE 'Y'.
+01 WS-CURRENT-DATE      PIC 9(8).
+01 WS-LATE-FEE-AMOUNT   PIC 9(5)V99 VALUE 25.00.
+01 WS-DELINQUENT-FLAG   PIC X VALUE 'N'.
+    88 DELINQUENT       VALUE 'Y'.
+
+01 WS-PAYMENT-COUNT     PIC 9(4) VALUE 0.
+01 PAYMENT-TABLE.
+    05 PAYMENT-ENTRY OCCURS 200 TIMES INDEXED BY PAY-IDX.
+        10 PT-CUSTOMER-ID  PIC 9(6).
+        10 PT-LOAN-ID      PIC 9(6).
+        10 PT-AMOUNT       PIC 9(7)V99.
+        10 PT-MATCHED      PIC X VALUE 'N'.
+
+01 WS-CKPT-STATUS            PIC XX.
+01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 50.
+01 WS-RECORDS-PROCESSED      PIC 9(6) VALUE 0.
+01 WS-CKPT-QUOTIENT          PIC 9(6).
+01 WS-CKPT-REMAINDER         PIC 9(3).
+01 WS-RESTART-CUSTOMER-ID    PIC 9(6) VALUE 0.
+01 WS-RESTART-LOAN-ID        PIC 9(6) VALUE 0.
+01 WS-RESTARTING             PIC X VALUE 'N'.
+    88 RESTARTING            VALUE 'Y'.
 
 PROCEDURE DIVISION.
 BEGIN.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
     OPEN INPUT loan-details-file payments-file
-         OUTPUT loan-status-report
-    READ loan-details-file AT END SET EOF TO TRUE.
+    OPEN OUTPUT loan-details-updated
+    PERFORM LOAD-PAYMENTS
+    PERFORM LOAD-CHECKPOINT
+    IF RESTARTING
+        OPEN EXTEND loan-status-report payment-exceptions
+    ELSE
+        OPEN OUTPUT loan-status-report payment-exceptions
+    END-IF
+    READ loan-details-file AT END SET EOF TO TRUE END-READ
+    IF RESTARTING
+        PERFORM SKIP-TO-CHECKPOINT
+    END-IF
     PERFORM UNTIL EOF
+        PERFORM ACCRUE-INTEREST
         PERFORM APPLY-PAYMENTS
-        WRITE REPORT-RECORD FROM LOAN-DETAILS-RECORD
-        READ loan-details-file AT END SET EOF TO TRUE.
+        PERFORM CHECK-DELINQUENCY
+        PERFORM WRITE-STATUS-LINE
+        PERFORM WRITE-UPDATED-LOAN
+        PERFORM WRITE-CHECKPOINT-IF-DUE
+        READ loan-details-file AT END SET EOF TO TRUE END-READ
     END-PERFORM
+    PERFORM REPORT-ORPHANED-PAYMENTS
+    PERFORM CLEAR-CHECKPOINT
     CLOSE loan-details-file payments-file loan-status-report
+        payment-exceptions loan-details-updated
     STOP RUN.
 
-APPLY-PAYMENTS.
+LOAD-CHECKPOINT.
+    OPEN INPUT checkpoint-file
+    IF WS-CKPT-STATUS = '00'
+        READ checkpoint-file INTO CHECKPOINT-RECORD
+        IF WS-CKPT-STATUS = '00'
+            MOVE CKPT-CUSTOMER-ID TO WS-RESTART-CUSTOMER-ID
+            MOVE CKPT-LOAN-ID TO WS-RESTART-LOAN-ID
+            MOVE CKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+            SET RESTARTING TO TRUE
+        END-IF
+        CLOSE checkpoint-file
+    END-IF.
+
+SKIP-TO-CHECKPOINT.
     PERFORM UNTIL EOF
-        READ payments-file INTO PAYMENT-RECORD AT END SET EOF TO TRUE.
-        IF NOT EOF AND PR-CUSTOMER-ID = CUSTOMER-ID AND PR-LOAN-ID = LOAN-ID
-            SUBTRACT PAYMENT-AMOUNT FROM REMAINING-BALANCE
+            OR (CUSTOMER-ID = WS-RESTART-CUSTOMER-ID
+                AND LOAN-ID = WS-RESTART-LOAN-ID)
+        PERFORM MARK-PAYMENTS-PROCESSED
+        READ loan-details-file AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    IF NOT EOF
+        PERFORM MARK-PAYMENTS-PROCESSED
+        READ loan-details-file AT END SET EOF TO TRUE END-READ
+    END-IF.
+
+MARK-PAYMENTS-PROCESSED.
+    PERFORM VARYING PAY-IDX FROM 1 BY 1 UNTIL PAY-IDX > WS-PAYMENT-COUNT
+        IF PT-CUSTOMER-ID(PAY-IDX) = CUSTOMER-ID
+                AND PT-LOAN-ID(PAY-IDX) = LOAN-ID
+            MOVE 'Y' TO PT-MATCHED(PAY-IDX)
+        END-IF
+    END-PERFORM.
+
+WRITE-CHECKPOINT-IF-DUE.
+    ADD 1 TO WS-RECORDS-PROCESSED
+    DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+        GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+    IF WS-CKPT-REMAINDER = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT checkpoint-file
+    MOVE CUSTOMER-ID TO CKPT-CUSTOMER-ID
+    MOVE LOAN-ID TO CKPT-LOAN-ID
+    MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+    WRITE CHECKPOINT-RECORD
+    CLOSE checkpoint-file.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT checkpoint-file
+    CLOSE checkpoint-file.
+
+LOAD-PAYMENTS.
+    READ payments-file INTO PAYMENT-RECORD AT END SET PAY-EOF TO TRUE END-READ
+    PERFORM UNTIL PAY-EOF
+        IF WS-PAYMENT-COUNT < 200
+            ADD 1 TO WS-PAYMENT-COUNT
+            MOVE PR-CUSTOMER-ID TO PT-CUSTOMER-ID(WS-PAYMENT-COUNT)
+            MOVE PR-LOAN-ID TO PT-LOAN-ID(WS-PAYMENT-COUNT)
+            MOVE PAYMENT-AMOUNT TO PT-AMOUNT(WS-PAYMENT-COUNT)
+            MOVE 'N' TO PT-MATCHED(WS-PAYMENT-COUNT)
+        ELSE
+            DISPLAY "Payment table full - discarding payment for "
+                PR-CUSTOMER-ID
+        END-IF
+        READ payments-file INTO PAYMENT-RECORD
+            AT END SET PAY-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+ACCRUE-INTEREST.
+    IF ACCRUAL-FREQUENCY > 0
+        COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+            REMAINING-BALANCE * INTEREST-RATE / ACCRUAL-FREQUENCY
+        ADD WS-ACCRUED-INTEREST TO REMAINING-BALANCE
+    ELSE
+        MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+        MOVE LOAN-ID TO EX-LOAN-ID
+        MOVE 'Invalid accrual frequency - interest not accrued' TO EX-REASON
+        WRITE EXCEPTION-RECORD
+    END-IF.
+
+APPLY-PAYMENTS.
+    MOVE 'N' TO WS-LOAN-MATCHED
+    PERFORM VARYING PAY-IDX FROM 1 BY 1 UNTIL PAY-IDX > WS-PAYMENT-COUNT
+        IF PT-CUSTOMER-ID(PAY-IDX) = CUSTOMER-ID
+                AND PT-LOAN-ID(PAY-IDX) = LOAN-ID
+            SUBTRACT PT-AMOUNT(PAY-IDX) FROM REMAINING-BALANCE
+            MOVE 'Y' TO PT-MATCHED(PAY-IDX)
+            MOVE 'Y' TO WS-LOAN-MATCHED
+            MOVE WS-CURRENT-DATE TO LAST-PAYMENT-DATE
+        END-IF
+    END-PERFORM
+    IF NOT LOAN-MATCHED
+        MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+        MOVE LOAN-ID TO EX-LOAN-ID
+        MOVE 'No payment received this cycle' TO EX-REASON
+        WRITE EXCEPTION-RECORD
+    END-IF.
+
+CHECK-DELINQUENCY.
+    MOVE 'N' TO WS-DELINQUENT-FLAG
+    IF NOT LOAN-MATCHED AND DUE-DATE < WS-CURRENT-DATE
+        MOVE 'Y' TO WS-DELINQUENT-FLAG
+        ADD WS-LATE-FEE-AMOUNT TO REMAINING-BALANCE
+    END-IF.
+
+WRITE-STATUS-LINE.
+    MOVE CUSTOMER-ID TO RR-CUSTOMER-ID
+    MOVE LOAN-ID TO RR-LOAN-ID
+    MOVE REMAINING-BALANCE TO RR-REMAINING-BAL
+    MOVE WS-DELINQUENT-FLAG TO RR-DELINQUENT-FLAG
+    IF DELINQUENT
+        MOVE WS-LATE-FEE-AMOUNT TO RR-LATE-FEE
+    ELSE
+        MOVE ZERO TO RR-LATE-FEE
+    END-IF
+    WRITE REPORT-RECORD.
+
+WRITE-UPDATED-LOAN.
+    MOVE CUSTOMER-ID TO LDO-CUSTOMER-ID
+    MOVE LOAN-ID TO LDO-LOAN-ID
+    MOVE LOAN-AMOUNT TO LDO-LOAN-AMOUNT
+    MOVE REMAINING-BALANCE TO LDO-REMAINING-BALANCE
+    MOVE INTEREST-RATE TO LDO-INTEREST-RATE
+    MOVE ACCRUAL-FREQUENCY TO LDO-ACCRUAL-FREQUENCY
+    MOVE DUE-DATE TO LDO-DUE-DATE
+    MOVE LAST-PAYMENT-DATE TO LDO-LAST-PAYMENT-DATE
+    WRITE LOAN-DETAILS-RECORD-OUT.
+
+REPORT-ORPHANED-PAYMENTS.
+    PERFORM VARYING PAY-IDX FROM 1 BY 1 UNTIL PAY-IDX > WS-PAYMENT-COUNT
+        IF PT-MATCHED(PAY-IDX) = 'N'
+            MOVE PT-CUSTOMER-ID(PAY-IDX) TO EX-CUSTOMER-ID
+            MOVE PT-LOAN-ID(PAY-IDX) TO EX-LOAN-ID
+            MOVE 'Orphaned payment - no matching loan found' TO EX-REASON
+            WRITE EXCEPTION-RECORD
         END-IF
     END-PERFORM.
