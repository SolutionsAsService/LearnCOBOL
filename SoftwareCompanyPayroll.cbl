@@ -6,17 +6,39 @@
        FILE-CONTROL.
            SELECT EmployeeFile ASSIGN TO 'EMPLOYEE.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayrollOutputFile ASSIGN TO 'PAYROLL-OUTPUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HoursExceptionFile ASSIGN TO 'HOURS-EXCEPTIONS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EmployeeFile.
        01  EmployeeRecord.
            05  EmployeeName        PIC X(25).
+           05  DepartmentCode       PIC X(10).
            05  HoursWorked          PIC 9(3).
            05  HourlyRate           PIC 9(3)V99.
            05  GrossPay             PIC 9(5)V99.
 
+       FD  PayrollOutputFile.
+       01  PayrollOutputRecord.
+           05  PO-EmployeeName     PIC X(25).
+           05  PO-RegularHours     PIC 9(3).
+           05  PO-OvertimeHours    PIC 9(3).
+           05  PO-RegularPay       PIC 9(5)V99.
+           05  PO-OvertimePay      PIC 9(5)V99.
+           05  PO-GrossPay         PIC 9(5)V99.
+
+       FD  HoursExceptionFile.
+       01  HoursExceptionRecord.
+           05  HX-EmployeeName     PIC X(25).
+           05  HX-DepartmentCode   PIC X(10).
+           05  HX-HoursWorked      PIC 9(3).
+           05  HX-Reason           PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01  MaxHoursAllowed         PIC 9(3) VALUE 80.
        01  EndOfFile               PIC X VALUE 'N'.
            88  EOF                 VALUE 'Y'.
            88  NOT-EOF             VALUE 'N'.
@@ -25,22 +47,54 @@
        01  OvertimePay             PIC 9(5)V99 VALUE ZERO.
        01  RegularPay              PIC 9(5)V99 VALUE ZERO.
        01  TotalGrossPay           PIC 9(7)V99 VALUE ZERO.
+       01  CurrentDepartment       PIC X(10) VALUE SPACES.
+       01  DepartmentTotal         PIC 9(7)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT EmployeeFile
+                OUTPUT PayrollOutputFile HoursExceptionFile
            PERFORM UNTIL EOF
                READ EmployeeFile INTO EmployeeRecord
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
-                       PERFORM CalculateGrossPay
+                       PERFORM CheckDepartmentBreak
+                       IF HoursWorked > MaxHoursAllowed
+                           PERFORM WriteHoursException
+                       ELSE
+                           PERFORM CalculateGrossPay
+                           PERFORM WritePayrollOutput
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE EmployeeFile
+           PERFORM PrintDepartmentSubtotal
+           CLOSE EmployeeFile PayrollOutputFile HoursExceptionFile
            DISPLAY 'Total Gross Pay for all employees: $', TotalGrossPay
            STOP RUN.
 
+       WriteHoursException.
+           MOVE EmployeeName    TO HX-EmployeeName
+           MOVE DepartmentCode  TO HX-DepartmentCode
+           MOVE HoursWorked     TO HX-HoursWorked
+           MOVE 'Hours exceed weekly maximum' TO HX-Reason
+           WRITE HoursExceptionRecord
+           DISPLAY 'Exception: ', EmployeeName,
+               ' reported ', HoursWorked, ' hours - skipped'.
+
+       CheckDepartmentBreak.
+           IF DepartmentCode NOT = CurrentDepartment
+               IF CurrentDepartment NOT = SPACES
+                   PERFORM PrintDepartmentSubtotal
+               END-IF
+               MOVE DepartmentCode TO CurrentDepartment
+               MOVE ZERO TO DepartmentTotal
+           END-IF.
+
+       PrintDepartmentSubtotal.
+           DISPLAY 'Department: ', CurrentDepartment,
+               ', Subtotal Gross Pay: $', DepartmentTotal.
+
        CalculateGrossPay.
            IF HoursWorked > 40 THEN
                COMPUTE RegularHours = 40
@@ -50,7 +104,21 @@
                COMPUTE GrossPay = RegularPay + OvertimePay
            ELSE
                COMPUTE RegularHours = HoursWorked
+               COMPUTE OvertimeHours = 0
                COMPUTE GrossPay = HoursWorked * HourlyRate
+               COMPUTE RegularPay = GrossPay
+               COMPUTE OvertimePay = 0
            END-IF
-           DISPLAY 'Employee: ', EmployeeName, ', Gross Pay: $', GrossPay
-           ADD GrossPay TO TotalGrossPay.
+           DISPLAY 'Employee: ', EmployeeName,
+               ', Gross Pay: $', GrossPay
+           ADD GrossPay TO TotalGrossPay
+           ADD GrossPay TO DepartmentTotal.
+
+       WritePayrollOutput.
+           MOVE EmployeeName   TO PO-EmployeeName
+           MOVE RegularHours   TO PO-RegularHours
+           MOVE OvertimeHours  TO PO-OvertimeHours
+           MOVE RegularPay     TO PO-RegularPay
+           MOVE OvertimePay    TO PO-OvertimePay
+           MOVE GrossPay       TO PO-GrossPay
+           WRITE PayrollOutputRecord.
