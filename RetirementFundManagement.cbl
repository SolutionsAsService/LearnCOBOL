@@ -7,6 +7,9 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT account-details ASSIGN TO 'account-details.dat'.
     SELECT annual-summary ASSIGN TO 'annual-summary.dat'.
+    SELECT withdrawal-requests ASSIGN TO 'withdrawal-requests.dat'.
+    SELECT withdrawal-penalties ASSIGN TO 'withdrawal-penalties.dat'.
+    SELECT contribution-exceptions ASSIGN TO 'contribution-exceptions.dat'.
 
 DATA DIVISION.
 FILE SECTION.
@@ -16,6 +19,8 @@ FD account-details.
     05 CUSTOMER-NAME       PIC X(25).
     05 CURRENT-BALANCE     PIC 9(7)V99.
     05 ANNUAL-CONTRIBUTION PIC 9(5)V99.
+    05 ACCOUNT-TYPE        PIC X(10).
+    05 CUSTOMER-AGE        PIC 9(3).
 
 FD annual-summary.
 01 SUMMARY-RECORD.
@@ -23,6 +28,27 @@ FD annual-summary.
     05 SR-CUSTOMER-NAME    PIC X(25).
     05 SR-YEAR-END-BALANCE PIC 9(7)V99.
 
+FD withdrawal-requests.
+01 WITHDRAWAL-REQUEST-RECORD.
+    05 WR-ACCOUNT-NUMBER       PIC 9(6).
+    05 WR-WITHDRAWAL-AMOUNT    PIC 9(7)V99.
+
+FD withdrawal-penalties.
+01 WITHDRAWAL-PENALTY-RECORD.
+    05 WP-ACCOUNT-NUMBER       PIC 9(6).
+    05 WP-WITHDRAWAL-AMOUNT    PIC 9(7)V99.
+    05 WP-PENALTY-AMOUNT       PIC 9(7)V99.
+    05 WP-NET-AMOUNT           PIC 9(7)V99.
+    05 WP-UNDER-RETIREMENT-AGE PIC X.
+
+FD contribution-exceptions.
+01 CONTRIBUTION-EXCEPTION-RECORD.
+    05 CE-ACCOUNT-NUMBER       PIC 9(6).
+    05 CE-CONTRIBUTION-AMOUNT  PIC 9(5)V99.
+    05 CE-CONTRIBUTION-LIMIT   PIC 9(5)V99.
+    05 CE-EXCESS-AMOUNT        PIC 9(5)V99.
+    05 CE-REASON               PIC X(40).
+
 WORKING-STORAGE SECTION.
 01 INTEREST-RATE          PIC V9(3) VALUE 0.05.
 01 END-OF-YEAR-BALANCE    PIC 9(7)V99.
@@ -30,18 +56,123 @@ WORKING-STORAGE SECTION.
     88 EOF                VALUE 'Y'.
     88 NOT-EOF            VALUE 'N'.
 
+01 INTEREST-RATE-TABLE.
+    05 WS-STANDARD-RATE   PIC V9(3) VALUE 0.040.
+    05 WS-PREMIUM-RATE    PIC V9(3) VALUE 0.050.
+    05 WS-EXECUTIVE-RATE  PIC V9(3) VALUE 0.065.
+
+01 WS-CONTRIBUTION-LIMIT  PIC 9(5)V99 VALUE 23000.00.
+01 WS-APPLICABLE-CONTRIBUTION PIC 9(5)V99.
+
+01 WS-EARLY-WITHDRAWAL-AGE PIC 9(3) VALUE 59.
+01 WS-PENALTY-RATE         PIC V99 VALUE .10.
+01 WS-PENALTY-AMOUNT       PIC 9(7)V99.
+01 WS-NET-WITHDRAWAL       PIC 9(7)V99.
+
+01 WS-WITHDRAWAL-COUNT     PIC 9(4) VALUE 0.
+01 WITHDRAWAL-TABLE.
+    05 WITHDRAWAL-ENTRY OCCURS 200 TIMES INDEXED BY WD-IDX.
+        10 WD-ACCOUNT-NUMBER   PIC 9(6).
+        10 WD-AMOUNT           PIC 9(7)V99.
+01 WS-WITHDRAWAL-AMOUNT    PIC 9(7)V99.
+01 WS-WITHDRAWAL-FOUND     PIC X VALUE 'N'.
+    88 WITHDRAWAL-FOUND    VALUE 'Y'.
+
 PROCEDURE DIVISION.
 BEGIN.
-    OPEN INPUT account-details
-        OUTPUT annual-summary
-    READ account-details AT END SET EOF TO TRUE.
+    OPEN INPUT account-details withdrawal-requests
+        OUTPUT annual-summary withdrawal-penalties contribution-exceptions
+    PERFORM LOAD-WITHDRAWAL-REQUESTS
+    READ account-details AT END SET EOF TO TRUE END-READ
     PERFORM UNTIL EOF
-        COMPUTE END-OF-YEAR-BALANCE = CURRENT-BALANCE + (CURRENT-BALANCE * INTEREST-RATE) + ANNUAL-CONTRIBUTION
-        MOVE ACCOUNT-NUMBER TO SR-ACCOUNT-NUMBER
-        MOVE CUSTOMER-NAME TO SR-CUSTOMER-NAME
-        MOVE END-OF-YEAR-BALANCE TO SR-YEAR-END-BALANCE
-        WRITE SUMMARY-RECORD
-        READ account-details AT END SET EOF TO TRUE.
+        PERFORM DETERMINE-INTEREST-RATE
+        PERFORM VALIDATE-CONTRIBUTION
+        PERFORM APPLY-WITHDRAWAL
+        PERFORM CALCULATE-YEAR-END-BALANCE
+        PERFORM WRITE-SUMMARY-LINE
+        READ account-details AT END SET EOF TO TRUE END-READ
     END-PERFORM
-    CLOSE account-details annual-summary
+    CLOSE account-details withdrawal-requests annual-summary
+        withdrawal-penalties contribution-exceptions
     STOP RUN.
+
+LOAD-WITHDRAWAL-REQUESTS.
+    READ withdrawal-requests INTO WITHDRAWAL-REQUEST-RECORD
+        AT END SET EOF TO TRUE
+    END-READ
+    PERFORM UNTIL EOF
+        IF WS-WITHDRAWAL-COUNT < 200
+            ADD 1 TO WS-WITHDRAWAL-COUNT
+            MOVE WR-ACCOUNT-NUMBER TO WD-ACCOUNT-NUMBER(WS-WITHDRAWAL-COUNT)
+            MOVE WR-WITHDRAWAL-AMOUNT TO WD-AMOUNT(WS-WITHDRAWAL-COUNT)
+        ELSE
+            DISPLAY "Withdrawal table full - discarding " WR-ACCOUNT-NUMBER
+        END-IF
+        READ withdrawal-requests INTO WITHDRAWAL-REQUEST-RECORD
+            AT END SET EOF TO TRUE
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-END-OF-FILE.
+
+DETERMINE-INTEREST-RATE.
+    EVALUATE ACCOUNT-TYPE
+        WHEN 'PREMIUM'
+            MOVE WS-PREMIUM-RATE TO INTEREST-RATE
+        WHEN 'EXECUTIVE'
+            MOVE WS-EXECUTIVE-RATE TO INTEREST-RATE
+        WHEN OTHER
+            MOVE WS-STANDARD-RATE TO INTEREST-RATE
+    END-EVALUATE.
+
+VALIDATE-CONTRIBUTION.
+    MOVE ANNUAL-CONTRIBUTION TO WS-APPLICABLE-CONTRIBUTION
+    IF ANNUAL-CONTRIBUTION > WS-CONTRIBUTION-LIMIT
+        MOVE ACCOUNT-NUMBER TO CE-ACCOUNT-NUMBER
+        MOVE ANNUAL-CONTRIBUTION TO CE-CONTRIBUTION-AMOUNT
+        MOVE WS-CONTRIBUTION-LIMIT TO CE-CONTRIBUTION-LIMIT
+        COMPUTE CE-EXCESS-AMOUNT = ANNUAL-CONTRIBUTION - WS-CONTRIBUTION-LIMIT
+        MOVE 'Contribution exceeds IRS annual limit' TO CE-REASON
+        WRITE CONTRIBUTION-EXCEPTION-RECORD
+        MOVE WS-CONTRIBUTION-LIMIT TO WS-APPLICABLE-CONTRIBUTION
+    END-IF.
+
+APPLY-WITHDRAWAL.
+    MOVE 'N' TO WS-WITHDRAWAL-FOUND
+    MOVE ZERO TO WS-WITHDRAWAL-AMOUNT
+    PERFORM VARYING WD-IDX FROM 1 BY 1 UNTIL WD-IDX > WS-WITHDRAWAL-COUNT
+        IF WD-ACCOUNT-NUMBER(WD-IDX) = ACCOUNT-NUMBER
+            MOVE WD-AMOUNT(WD-IDX) TO WS-WITHDRAWAL-AMOUNT
+            MOVE 'Y' TO WS-WITHDRAWAL-FOUND
+        END-IF
+    END-PERFORM
+    IF WITHDRAWAL-FOUND
+        PERFORM CALCULATE-WITHDRAWAL-PENALTY
+        SUBTRACT WS-WITHDRAWAL-AMOUNT FROM CURRENT-BALANCE
+    END-IF.
+
+CALCULATE-WITHDRAWAL-PENALTY.
+    IF CUSTOMER-AGE < WS-EARLY-WITHDRAWAL-AGE
+        COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+            WS-WITHDRAWAL-AMOUNT * WS-PENALTY-RATE
+        MOVE 'Y' TO WP-UNDER-RETIREMENT-AGE
+    ELSE
+        MOVE ZERO TO WS-PENALTY-AMOUNT
+        MOVE 'N' TO WP-UNDER-RETIREMENT-AGE
+    END-IF
+    COMPUTE WS-NET-WITHDRAWAL = WS-WITHDRAWAL-AMOUNT - WS-PENALTY-AMOUNT
+    MOVE ACCOUNT-NUMBER TO WP-ACCOUNT-NUMBER
+    MOVE WS-WITHDRAWAL-AMOUNT TO WP-WITHDRAWAL-AMOUNT
+    MOVE WS-PENALTY-AMOUNT TO WP-PENALTY-AMOUNT
+    MOVE WS-NET-WITHDRAWAL TO WP-NET-AMOUNT
+    WRITE WITHDRAWAL-PENALTY-RECORD.
+
+CALCULATE-YEAR-END-BALANCE.
+    COMPUTE END-OF-YEAR-BALANCE =
+        CURRENT-BALANCE + (CURRENT-BALANCE * INTEREST-RATE)
+        + WS-APPLICABLE-CONTRIBUTION.
+
+WRITE-SUMMARY-LINE.
+    MOVE ACCOUNT-NUMBER TO SR-ACCOUNT-NUMBER
+    MOVE CUSTOMER-NAME TO SR-CUSTOMER-NAME
+    MOVE END-OF-YEAR-BALANCE TO SR-YEAR-END-BALANCE
+    WRITE SUMMARY-RECORD.
