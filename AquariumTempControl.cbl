@@ -1,26 +1,76 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AquariumTempControl.
-* This program simulates regulating an aquarium's temperature.
+*> This program simulates regulating an aquarium's temperature.
+*> Desired temperature is looked up per tank from a configuration
+*> file, and each reading is appended to a temperature history file.
 
 ENVIRONMENT DIVISION.
-* Defines the computer environment - not specifically used here.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT tank-config ASSIGN TO 'tank-config.dat'.
+    SELECT temperature-history ASSIGN TO 'temperature-history.dat'.
 
 DATA DIVISION.
+FILE SECTION.
+FD tank-config.
+01 TANK-CONFIG-RECORD.
+    05 TC-TANK-ID          PIC X(10).
+    05 TC-DESIRED-TEMP     PIC 9(2).
+
+FD temperature-history.
+01 HISTORY-RECORD.
+    05 HL-LOG-DATE           PIC 9(8).
+    05 HL-LOG-TIME           PIC 9(6).
+    05 HL-TANK-ID            PIC X(10).
+    05 HL-CURRENT-TEMP       PIC 9(2).
+    05 HL-DESIRED-TEMP       PIC 9(2).
+    05 HL-TEMP-DIFF          PIC S9(3).
+    05 HL-ADJUSTMENT         PIC X(10).
+
 WORKING-STORAGE SECTION.
+01 TANK-ID PIC X(10) VALUE SPACES.
 01 DESIRED-TEMP PIC 9(2) VALUE 78.
 01 CURRENT-TEMP PIC 9(2).
 01 TEMP-DIFF PIC S9(3) VALUE 0.
 01 ADJUSTMENT PIC X(10) VALUE SPACES.
+01 WS-LOG-DATE PIC 9(8).
+01 WS-LOG-TIME PIC 9(6).
+01 WS-TIME-RAW PIC 9(8).
+01 WS-END-OF-FILE PIC X VALUE 'N'.
+    88 EOF VALUE 'Y'.
+    88 NOT-EOF VALUE 'N'.
+01 WS-TANK-FOUND PIC X VALUE 'N'.
+    88 TANK-FOUND VALUE 'Y'.
 
 PROCEDURE DIVISION.
-* Main logic to regulate aquarium temperature.
+*> Main logic to regulate aquarium temperature.
 BEGIN.
+    OPEN INPUT tank-config
+    DISPLAY "Enter Tank ID: "
+    ACCEPT TANK-ID
     DISPLAY "Enter current aquarium temperature: "
     ACCEPT CURRENT-TEMP
+    PERFORM LOOKUP-TANK-DESIRED-TEMP
+    CLOSE tank-config
     PERFORM CHECK-TEMPERATURE
     DISPLAY "Adjustment needed: ", ADJUSTMENT
+    PERFORM LOG-TEMPERATURE-READING
     STOP RUN.
 
+LOOKUP-TANK-DESIRED-TEMP.
+    READ tank-config INTO TANK-CONFIG-RECORD AT END SET EOF TO TRUE END-READ
+    PERFORM UNTIL EOF
+        IF TC-TANK-ID = TANK-ID
+            MOVE TC-DESIRED-TEMP TO DESIRED-TEMP
+            MOVE 'Y' TO WS-TANK-FOUND
+        END-IF
+        READ tank-config INTO TANK-CONFIG-RECORD AT END SET EOF TO TRUE END-READ
+    END-PERFORM
+    IF NOT TANK-FOUND
+        DISPLAY "No configuration found for tank " TANK-ID
+            ", using default desired temperature"
+    END-IF.
+
 CHECK-TEMPERATURE.
     COMPUTE TEMP-DIFF = DESIRED-TEMP - CURRENT-TEMP
     IF TEMP-DIFF > 2
@@ -30,5 +80,20 @@ CHECK-TEMPERATURE.
     ELSE
         MOVE "No Change" TO ADJUSTMENT
     END-IF.
-    
+
+LOG-TEMPERATURE-READING.
+    ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-TIME-RAW FROM TIME
+    MOVE WS-TIME-RAW(1:6) TO WS-LOG-TIME
+    OPEN EXTEND temperature-history
+    MOVE WS-LOG-DATE TO HL-LOG-DATE
+    MOVE WS-LOG-TIME TO HL-LOG-TIME
+    MOVE TANK-ID TO HL-TANK-ID
+    MOVE CURRENT-TEMP TO HL-CURRENT-TEMP
+    MOVE DESIRED-TEMP TO HL-DESIRED-TEMP
+    MOVE TEMP-DIFF TO HL-TEMP-DIFF
+    MOVE ADJUSTMENT TO HL-ADJUSTMENT
+    WRITE HISTORY-RECORD
+    CLOSE temperature-history.
+
 END PROGRAM AquariumTempControl.
